@@ -6,7 +6,7 @@
        DATE-COMPILED. 13-11-2023.
        SECURITY. NON-CONFIDENTIAL.
       ******************************************************************
-      * OBJECTIF: LIRE LES 3 PREMIERS ENREGISTREMENTS DU FICHIER
+      * OBJECTIF: LIRE TOUS LES ENREGISTREMENTS DU FICHIER ASSURANCES
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,6 +19,11 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE01.
 
+           SELECT FILE-RAPPORT ASSIGN TO "BOUCLE-RAPPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-RAPPORT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FILE01
@@ -33,24 +38,57 @@
            05  REC01-DATEFINX.
                10  REC01-DATEFIN   PIC 9(08).
 
+       FD  FILE-RAPPORT.
+       01  REC-RAPPORT             PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77  WS-STATUS-FILE-RAPPORT  PIC X(02) VALUE SPACES.
+           88  WS-STATUS-FILE-RAPPORT-OK VALUE "00".
        77  WS-STATUS-FILE01        PIC X(02) VALUE SPACES.
-       77  WS-COMPTEUR-FILE01      PIC 9(02) VALUE ZEROES.
+           88  WS-STATUS-FILE01-OK  VALUE "00".
+           88  WS-STATUS-FILE01-EOF VALUE "10".
+       77  WS-COMPTEUR-FILE01      PIC 9(06) VALUE ZEROES.
+       77  WS-COMPTEUR-EXPIREES    PIC 9(06) VALUE ZEROES.
+       77  WS-DATE-JOUR            PIC 9(08) VALUE ZEROES.
+       77  WS-RECHERCHE-NUMACT     PIC 9(08) VALUE ZEROES.
+       77  WS-RECHERCHE-TROUVE     PIC X(01) VALUE "N".
+           88  WS-RECHERCHE-TROUVE-OUI VALUE "O".
 
        PROCEDURE DIVISION.
        DEBUT-PROGRAMME.
       *******************************************************
       *  OUVERTURE SUR FICHIER
       *******************************************************
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR.
+
+           DISPLAY "NUMERO DE CONTRAT A RECHERCHER (0 = AUCUN): "
+                   NO ADVANCING.
+           ACCEPT WS-RECHERCHE-NUMACT.
+
            OPEN INPUT FILE01.
-         
-           PERFORM LECTURE-DEBUT THRU LECTURE-FIN 3 TIMES.
-         
+
+           IF WS-STATUS-FILE01-OK
+               PERFORM LECTURE-DEBUT THRU LECTURE-FIN
+                   UNTIL NOT WS-STATUS-FILE01-OK
+           ELSE
+               DISPLAY "--> ERREUR OUVERTURE FICHIER ASSURANCES: "
+                       WS-STATUS-FILE01
+           END-IF.
+
            DISPLAY "NOMBRE D'ENREGISTREMENTS LUS: "
                    WS-COMPTEUR-FILE01.
+           DISPLAY "NOMBRE DE POLICES EXPIREES: "
+                   WS-COMPTEUR-EXPIREES.
+
+           IF WS-RECHERCHE-NUMACT NOT = ZEROES
+           AND NOT WS-RECHERCHE-TROUVE-OUI
+               DISPLAY "CONTRAT " WS-RECHERCHE-NUMACT " NON TROUVE"
+           END-IF.
 
            CLOSE FILE01.
 
+           PERFORM ECRITURE-RAPPORT-DEBUT THRU ECRITURE-RAPPORT-FIN.
+
        FIN-PROGRAMME.
            STOP RUN.
 
@@ -60,13 +98,81 @@
       *  BOUCLE DE LECTRE SUR LE FICHIER
       *******************************************************
        LECTURE-DEBUT.
-         
+
            READ FILE01 NEXT.
 
-           IF WS-STATUS-FILE01 = "00"
+           IF WS-STATUS-FILE01-OK
                ADD 1 TO WS-COMPTEUR-FILE01
-               DISPLAY "RECORD " WS-COMPTEUR-FILE01 ": " REC01
+               IF WS-RECHERCHE-NUMACT = ZEROES
+                   DISPLAY "RECORD " WS-COMPTEUR-FILE01 ": " REC01
+               END-IF
+               IF REC01-DATEFIN < WS-DATE-JOUR
+                   ADD 1 TO WS-COMPTEUR-EXPIREES
+                   DISPLAY "  --> POLICE EXPIREE (DATEFIN: "
+                           REC01-DATEFIN ")"
+               END-IF
+               IF REC01-NUMACT = WS-RECHERCHE-NUMACT
+               AND WS-RECHERCHE-NUMACT NOT = ZEROES
+                   MOVE "O" TO WS-RECHERCHE-TROUVE
+                   DISPLAY "  --> CONTRAT RECHERCHE TROUVE: "
+                           REC01-LIBELLE
+                           " DU " REC01-DATEDEBUT
+                           " AU " REC01-DATEFIN
+               END-IF
+           ELSE
+               IF NOT WS-STATUS-FILE01-EOF
+                   DISPLAY "--> ERREUR LECTURE FICHIER ASSURANCES: "
+                           WS-STATUS-FILE01
+               END-IF
            END-IF.
 
        LECTURE-FIN.
            EXIT.
+
+
+
+      *******************************************************
+      *  ECRITURE DU RAPPORT DE SYNTHESE
+      *******************************************************
+       ECRITURE-RAPPORT-DEBUT.
+
+           OPEN OUTPUT FILE-RAPPORT.
+
+           IF WS-STATUS-FILE-RAPPORT-OK
+               MOVE SPACES TO REC-RAPPORT
+               STRING "RAPPORT BOUCLE - DATE: " WS-DATE-JOUR
+                      DELIMITED BY SIZE INTO REC-RAPPORT
+               WRITE REC-RAPPORT
+
+               MOVE SPACES TO REC-RAPPORT
+               STRING "ENREGISTREMENTS LUS: " WS-COMPTEUR-FILE01
+                      DELIMITED BY SIZE INTO REC-RAPPORT
+               WRITE REC-RAPPORT
+
+               MOVE SPACES TO REC-RAPPORT
+               STRING "POLICES EXPIREES: " WS-COMPTEUR-EXPIREES
+                      DELIMITED BY SIZE INTO REC-RAPPORT
+               WRITE REC-RAPPORT
+
+               IF WS-RECHERCHE-NUMACT NOT = ZEROES
+                   MOVE SPACES TO REC-RAPPORT
+                   IF WS-RECHERCHE-TROUVE-OUI
+                       STRING "CONTRAT " WS-RECHERCHE-NUMACT
+                              " : TROUVE"
+                              DELIMITED BY SIZE INTO REC-RAPPORT
+                   ELSE
+                       STRING "CONTRAT " WS-RECHERCHE-NUMACT
+                              " : NON TROUVE"
+                              DELIMITED BY SIZE INTO REC-RAPPORT
+                   END-IF
+                   WRITE REC-RAPPORT
+               END-IF
+
+               CLOSE FILE-RAPPORT
+           ELSE
+               DISPLAY "--> ERREUR OUVERTURE FICHIER RAPPORT: "
+                       WS-STATUS-FILE-RAPPORT
+           END-IF.
+
+       ECRITURE-RAPPORT-FIN.
+           EXIT.
