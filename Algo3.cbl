@@ -22,51 +22,108 @@
 
        DATA DIVISION.
        FILE SECTION.
-       FD  FILE01
-           RECORDING MODE IS F.
-       01  REC01.
-           05  REC01-VALEUR1   PIC 9(04).
-           05  FILLER          PIC X(02).
-           05  REC01-VALEUR2   PIC 9(04).
-           05  FILLER          PIC X(02).
-           05  REC01-SOMME     PIC 9(04).
-           05  FILLER          PIC X(02).
-
+           COPY 'COBOL-FD-JOURNAL.cpy'.
 
        WORKING-STORAGE SECTION.
        77  WS-STATUS-FILE01        PIC X(02) VALUE SPACES.
+           88  WS-STATUS-FILE01-OK  VALUE "00".
+           88  WS-STATUS-FILE01-EOF VALUE "10".
+           88  WS-STATUS-FILE01-INEXISTANT VALUE "35".
        77  WS-COMPTEUR-FILE01      PIC 9(02) VALUE ZEROES.
+       77  WS-CLE-MAX              PIC 9(04) VALUE ZEROES.
+       77  WS-NOUVEAU-VALEUR1      PIC 9(04) VALUE ZEROES.
+       77  WS-NOUVEAU-VALEUR2      PIC 9(04) VALUE ZEROES.
+       77  WS-DOUBLON               PIC X(01) VALUE "N".
+           88  WS-DOUBLON-OUI       VALUE "O".
+       77  WS-DATE-JOUR             PIC 9(08) VALUE ZEROES.
 
 
        PROCEDURE DIVISION.
        
        DEBUT-PROGRAMME.
 
+           DISPLAY "VALEUR 1 A JOURNALISER: " NO ADVANCING.
+           ACCEPT WS-NOUVEAU-VALEUR1.
+           DISPLAY "VALEUR 2 A JOURNALISER: " NO ADVANCING.
+           ACCEPT WS-NOUVEAU-VALEUR2.
+
+      *******************************************************
+      *  LECTURE DU JOURNAL EXISTANT (CLE MAX ET DOUBLON)
       *******************************************************
-      *  OUVERTURE SUR FICHIER
+           OPEN INPUT FILE01.
+
+           IF WS-STATUS-FILE01-OK
+               PERFORM LECTURE-DOUBLON-DEBUT THRU LECTURE-DOUBLON-FIN
+                   UNTIL NOT WS-STATUS-FILE01-OK
+               CLOSE FILE01
+           END-IF.
+
+      *******************************************************
+      *  OUVERTURE SUR FICHIER EN AJOUT
       *******************************************************
            OPEN EXTEND FILE01.
-         
-           IF WS-STATUS-FILE01 NOT = "00"
+
+           IF WS-STATUS-FILE01-INEXISTANT
               OPEN OUTPUT FILE01
               IF WS-STATUS-FILE01 = "00"
                   DISPLAY "FICHIER CREE"
-              else
+              ELSE
                   DISPLAY "ERREUR CREATION FICHIER FILE01: "
-                      WS-STATUS-FILE01.
+                      WS-STATUS-FILE01
+              END-IF
+           ELSE
+              IF NOT WS-STATUS-FILE01-OK
+                  DISPLAY "ERREUR OUVERTURE FICHIER FILE01: "
+                      WS-STATUS-FILE01
+              END-IF
+           END-IF.
 
 
-           IF WS-STATUS-FILE01 = "00"
-              MOVE LOW-VALUE TO REC01
-              MOVE 10 TO REC01-VALEUR1
-              MOVE 20 TO REC01-VALEUR2
-              COMPUTE REC01-SOMME = REC01-VALEUR1 + REC01-VALEUR2
-              WRITE REC01
+           IF WS-DOUBLON-OUI
+               DISPLAY "ENTREE DEJA JOURNALISEE - AUCUN AJOUT"
+           ELSE
+               IF WS-STATUS-FILE01 = "00"
+                  MOVE LOW-VALUE TO REC01
+                  COMPUTE REC01-CLE = WS-CLE-MAX + 1
+                  MOVE WS-NOUVEAU-VALEUR1 TO REC01-VALEUR1
+                  MOVE WS-NOUVEAU-VALEUR2 TO REC01-VALEUR2
+                  COMPUTE REC01-SOMME = REC01-VALEUR1 + REC01-VALEUR2
+                  MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR
+                  MOVE WS-DATE-JOUR TO REC01-DATE
+                  WRITE REC01
+               END-IF
            END-IF.
-         
+
            CLOSE FILE01.
 
 
        FIN-PROGRAMME.
-           STOP RUN.    
+           STOP RUN.
+
+
+
+      *******************************************************
+      *  DETECTION DU DOUBLON ET DE LA CLE MAXIMUM
+      *******************************************************
+       LECTURE-DOUBLON-DEBUT.
+
+           READ FILE01 NEXT.
+
+           IF WS-STATUS-FILE01-OK
+               IF REC01-CLE > WS-CLE-MAX
+                   MOVE REC01-CLE TO WS-CLE-MAX
+               END-IF
+               IF REC01-VALEUR1 = WS-NOUVEAU-VALEUR1
+               AND REC01-VALEUR2 = WS-NOUVEAU-VALEUR2
+                   MOVE "O" TO WS-DOUBLON
+               END-IF
+           ELSE
+               IF NOT WS-STATUS-FILE01-EOF
+                   DISPLAY "--> ERREUR LECTURE FICHIER JOURNAL: "
+                           WS-STATUS-FILE01
+               END-IF
+           END-IF.
+
+       LECTURE-DOUBLON-FIN.
+           EXIT.
          
