@@ -7,7 +7,7 @@
        SECURITY. NON-CONFIDENTIAL.
        
       ******************************************************************
-      * OBJECTIF: LIRE LES 3 PREMIERS ENREGISTREMENTS DU FICHIER
+      * OBJECTIF: LIRE TOUS LES ENREGISTREMENTS DU FICHIER TEST
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -22,19 +22,27 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE01.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD  FILE01
-           RECORD CONTAINS 22 CHARACTERS
-       RECORDING MODE IS F.
-           01  REC01.
-               05 REC01-MUNACT PIC 9(08).
-               05 REC01-IDENT  PIC X(14).
-              
+           RECORDING MODE IS F.
+       01  REC01.
+           05  REC01-MUNACTX.
+               10  REC01-NUMACT    PIC 9(08).
+           05  REC01-IDENT         PIC X(14).
+           05  REC01-LIBELLE       PIC X(101).
+           05  REC01-DATEDEBUTX.
+               10  REC01-DATEDEBUT PIC 9(08).
+           05  REC01-DATEFINX.
+               10  REC01-DATEFIN   PIC 9(08).
+
        WORKING-STORAGE SECTION.
        77  WS-STATUS-FILE01   PIC X(02) VALUE SPACES.
-       77  WS-COMPTEUR-FILE01 PIC 9(02) VALUE ZEROES.
+           88  WS-STATUS-FILE01-OK  VALUE "00".
+           88  WS-STATUS-FILE01-EOF VALUE "10".
+       77  WS-COMPTEUR-FILE01 PIC 9(06) VALUE ZEROES.
+       77  WS-COMPTEUR-INVALIDE PIC 9(06) VALUE ZEROES.
 
        PROCEDURE DIVISION.
        DEBUT-PROGRAMME.
@@ -44,10 +52,19 @@
       ******************************************************
            OPEN INPUT FILE01.
 
-           PERFORM LECTURE-DEBUT THRU LECTURE-FIN 3 TIMES.
-               DISPLAY "NOMBRE D'ENREGISTREMENTS LUS: "
+           IF WS-STATUS-FILE01-OK
+               PERFORM LECTURE-DEBUT THRU LECTURE-FIN
+                   UNTIL NOT WS-STATUS-FILE01-OK
+           ELSE
+               DISPLAY "--> ERREUR OUVERTURE FICHIER TEST: "
+                       WS-STATUS-FILE01
+           END-IF.
+
+           DISPLAY "NOMBRE D'ENREGISTREMENTS LUS: "
                WS-COMPTEUR-FILE01.
-   
+           DISPLAY "NOMBRE DE REC01-NUMACT NON NUMERIQUES: "
+               WS-COMPTEUR-INVALIDE.
+
            CLOSE FILE01.
 
        FIN-PROGRAMME.
@@ -58,10 +75,21 @@
       * BOUCLE DE LECTRE SUR LE FICHIER
       *******************************************************
        LECTURE-DEBUT.
-       
+
            READ FILE01 NEXT.
-           IF WS-STATUS-FILE01 = "00"
+
+           IF WS-STATUS-FILE01-OK
                ADD 1 TO WS-COMPTEUR-FILE01
+               DISPLAY "RECORD " WS-COMPTEUR-FILE01 ": " REC01
+               IF REC01-NUMACT NOT NUMERIC
+                   ADD 1 TO WS-COMPTEUR-INVALIDE
+                   DISPLAY "  --> REC01-NUMACT NON NUMERIQUE"
+               END-IF
+           ELSE
+               IF NOT WS-STATUS-FILE01-EOF
+                   DISPLAY "--> ERREUR LECTURE FICHIER TEST: "
+                           WS-STATUS-FILE01
+               END-IF
            END-IF.
 
        LECTURE-FIN.
