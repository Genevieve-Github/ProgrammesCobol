@@ -37,20 +37,66 @@
              
        WORKING-STORAGE SECTION.
        77  WS-STATUS-FILE01 PIC X(02) VALUE SPACES.
+           88  WS-STATUS-FILE01-OK  VALUE "00".
+           88  WS-STATUS-FILE01-EOF VALUE "10".
        77  WS-COMPTEUR-FILE01 PIC 9(02) VALUE ZEROES.
-       
+       77  WS-STRUCTURE-VALIDE PIC X(01) VALUE "O".
+           88  WS-STRUCTURE-VALIDE-OUI VALUE "O".
+       77  WS-AUTO-CREATION PIC X(01) VALUE "N".
+           88  WS-AUTO-CREATION-OUI VALUE "O".
+       77  WS-NOM-FICHIER PIC X(40) VALUE "MUNABTP.txt".
+       77  WS-TROUVE PIC X(01) VALUE "N".
+           88  WS-TROUVE-OUI VALUE "O".
+
        PROCEDURE DIVISION.
        DEBUT-PROGRAMME.
       *******************************************************
       * OUVERTURE SUR LES FICHIER
       *******************************************************
-           OPEN INPUT FILE01.
-       
-           IF WS-STATUS-FILE01 = "00"
-               DISPLAY "FICHIER FILE01 EXISTANT"    
-               CLOSE FILE01   
+           DISPLAY "CREER LE FICHIER SI ABSENT? (O/N): "
+                   NO ADVANCING.
+           ACCEPT WS-AUTO-CREATION.
+           MOVE FUNCTION UPPER-CASE (WS-AUTO-CREATION) TO
+                WS-AUTO-CREATION.
+
+           CALL 'FILEEXISTE' USING WS-NOM-FICHIER, WS-TROUVE.
+
+           IF WS-TROUVE-OUI
+               OPEN INPUT FILE01
+               DISPLAY "FICHIER FILE01 EXISTANT"
+               READ FILE01 NEXT
+               IF WS-STATUS-FILE01-OK
+                   IF REC01-NUMACT NOT NUMERIC
+                   OR REC01-DATEDEBUT NOT NUMERIC
+                   OR REC01-DATEFIN NOT NUMERIC
+                       MOVE "N" TO WS-STRUCTURE-VALIDE
+                   END-IF
+                   IF WS-STRUCTURE-VALIDE-OUI
+                       DISPLAY "STRUCTURE DU FICHIER FILE01 VALIDE"
+                   ELSE
+                       DISPLAY "STRUCTURE DU FICHIER FILE01 INVALIDE"
+                   END-IF
+               ELSE
+                   IF NOT WS-STATUS-FILE01-EOF
+                       MOVE "N" TO WS-STRUCTURE-VALIDE
+                       DISPLAY "STRUCTURE DU FICHIER FILE01 INVALIDE"
+                   ELSE
+                       DISPLAY "FICHIER FILE01 EXISTANT (VIDE)"
+                   END-IF
+               END-IF
+               CLOSE FILE01
            ELSE
                DISPLAY "FICHIER FILE01 INEXISTANT"
+               IF WS-AUTO-CREATION-OUI
+                   OPEN OUTPUT FILE01
+                   IF WS-STATUS-FILE01-OK
+                       DISPLAY "FICHIER FILE01 CREE"
+                       CLOSE FILE01
+                   ELSE
+                       DISPLAY "ERREUR CREATION FICHIER FILE01: "
+                               WS-STATUS-FILE01
+                   END-IF
+               END-IF
            END-IF.
 
        FIN-PROGRAMME.
