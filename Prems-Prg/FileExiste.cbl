@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEEXISTE.
+       AUTHOR. GENEVIEVE GIANNASI.
+       INSTALLATION. VIRTUAL BOX.
+       DATE-WRITTEN. 14-11-2023.
+       DATE-COMPILED. 14-11-2023.
+       SECURITY. NON-CONFIDENTIAL.
+      ******************************************************************
+      * OBJECTIF: SOUS-PROGRAMME PARTAGE DE VERIFICATION D'EXISTENCE
+      * DE FICHIER, APPELE PAR CALL 'FILEEXISTE' USING <NOM> <TROUVE>
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE01 ASSIGN TO DYNAMIC WS-NOM-FICHIER
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE01
+           RECORDING MODE IS F.
+       01  REC01                PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FILE01     PIC X(02) VALUE SPACES.
+           88  WS-STATUS-FILE01-OK VALUE "00".
+       77  WS-NOM-FICHIER       PIC X(40).
+
+       LINKAGE SECTION.
+       01  LS-NOM-FICHIER       PIC X(40).
+       01  LS-TROUVE            PIC X(01).
+           88  LS-TROUVE-OUI     VALUE "O".
+
+      *******************************************************
+      *  PARAGRAPHE PRINCIPAL
+      *******************************************************
+       PROCEDURE DIVISION USING LS-NOM-FICHIER, LS-TROUVE.
+       DEBUT-PROGRAMME.
+
+           MOVE LS-NOM-FICHIER TO WS-NOM-FICHIER.
+           MOVE "N" TO LS-TROUVE.
+
+           OPEN INPUT FILE01.
+
+           IF WS-STATUS-FILE01-OK
+               MOVE "O" TO LS-TROUVE
+               CLOSE FILE01
+           END-IF.
+
+       FIN-PROGRAMME.
+           EXIT PROGRAM.
