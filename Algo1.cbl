@@ -13,19 +13,32 @@
        SPECIAL-NAMES. 
             DECIMAL-POINT IS COMMA. 
       
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  WS-SOMME1                   PIC 9(04) VALUE 10. 
-       01  WS-SOMME2                   PIC 9(04) VALUE 243. 
- 
-       PROCEDURE DIVISION. 
-      
-       DEBUT-PROGRAMME. 
-      ******************************************************* 
-      *  PARAGRAPHE PRINCIPAL 
-      ******************************************************* 
-          
-           DISPLAY "VARIABLE1: " WS-SOMME1 ", VARIABLE2: " WS-SOMME2. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SOMME1                   PIC S9(07)V99 VALUE ZEROES.
+       01  WS-EDIT-SOMME1              PIC -.ZZZ.ZZ9,99.
+       01  WS-SOMME2                   PIC S9(07)V99 VALUE ZEROES.
+       01  WS-EDIT-SOMME2              PIC -.ZZZ.ZZ9,99.
+       01  WS-DIFF-ABS                 PIC 9(07)V99 VALUE ZEROES.
+       01  WS-DIFF-POURCENT            PIC 9(06)V99 VALUE ZEROES.
+       01  WS-EDIT-DIFF-POURCENT       PIC ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       DEBUT-PROGRAMME.
+      *******************************************************
+      *  PARAGRAPHE PRINCIPAL
+      *******************************************************
+
+           DISPLAY "VARIABLE1: " NO ADVANCING.
+           ACCEPT WS-SOMME1.
+           DISPLAY "VARIABLE2: " NO ADVANCING.
+           ACCEPT WS-SOMME2.
+
+           MOVE WS-SOMME1 TO WS-EDIT-SOMME1.
+           MOVE WS-SOMME2 TO WS-EDIT-SOMME2.
+           DISPLAY "VARIABLE1: " WS-EDIT-SOMME1
+                   ", VARIABLE2: " WS-EDIT-SOMME2.
  
            IF WS-SOMME1 = WS-SOMME2 
               DISPLAY "VARIABLE1 = VARIABLE2! " 
@@ -33,10 +46,32 @@
            IF WS-SOMME1 > WS-SOMME2 
               DISPLAY "VARIABLE1 > VARIABLE2! " 
            END-IF. 
-           IF WS-SOMME1 < WS-SOMME2 
-              DISPLAY "VARIABLE1 < VARIABLE2! " 
-           END-IF. 
- 
-       FIN-PROGRAMME. 
+           IF WS-SOMME1 < WS-SOMME2
+              DISPLAY "VARIABLE1 < VARIABLE2! "
+           END-IF.
+           IF WS-SOMME1 >= WS-SOMME2
+              DISPLAY "VARIABLE1 >= VARIABLE2! "
+           END-IF.
+           IF WS-SOMME1 <= WS-SOMME2
+              DISPLAY "VARIABLE1 <= VARIABLE2! "
+           END-IF.
+
+           IF WS-SOMME1 > WS-SOMME2
+               COMPUTE WS-DIFF-ABS = WS-SOMME1 - WS-SOMME2
+           ELSE
+               COMPUTE WS-DIFF-ABS = WS-SOMME2 - WS-SOMME1
+           END-IF.
+
+           IF WS-SOMME2 = ZEROES
+               DISPLAY "DIFFERENCE EN POURCENTAGE: NON CALCULABLE"
+           ELSE
+               COMPUTE WS-DIFF-POURCENT =
+                   (WS-DIFF-ABS / FUNCTION ABS (WS-SOMME2)) * 100
+               MOVE WS-DIFF-POURCENT TO WS-EDIT-DIFF-POURCENT
+               DISPLAY "DIFFERENCE EN POURCENTAGE: "
+                       WS-EDIT-DIFF-POURCENT "%"
+           END-IF.
+
+       FIN-PROGRAMME.
            STOP RUN. 
  
\ No newline at end of file
