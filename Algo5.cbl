@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LECTJOURNAL.
+       AUTHOR. GENEVIEVE GIANNASI.
+       INSTALLATION. MAC.
+       DATE-WRITTEN. 20-11-2023.
+       DATE-COMPILED. 20-11-2023.
+       SECURITY. NON-CONFIDENTIAL.
+      ******************************************************************
+      * OBJECTIF: LIRE ET LISTER LES ENTREES DE JOURNAL.txt
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE01 ASSIGN TO "JOURNAL.txt"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE01.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'COBOL-FD-JOURNAL.cpy'.
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FILE01        PIC X(02) VALUE SPACES.
+           88  WS-STATUS-FILE01-OK  VALUE "00".
+           88  WS-STATUS-FILE01-EOF VALUE "10".
+       77  WS-COMPTEUR-FILE01      PIC 9(06) VALUE ZEROES.
+
+
+       PROCEDURE DIVISION.
+
+       DEBUT-PROGRAMME.
+
+      *******************************************************
+      *  OUVERTURE SUR FICHIER
+      *******************************************************
+           OPEN INPUT FILE01.
+
+           IF WS-STATUS-FILE01-OK
+               PERFORM LECTURE-DEBUT THRU LECTURE-FIN
+                   UNTIL NOT WS-STATUS-FILE01-OK
+           ELSE
+               DISPLAY "--> ERREUR OUVERTURE FICHIER JOURNAL: "
+                       WS-STATUS-FILE01
+           END-IF.
+
+           DISPLAY "NOMBRE D'ENTREES JOURNALISEES: "
+                   WS-COMPTEUR-FILE01.
+
+           CLOSE FILE01.
+
+
+       FIN-PROGRAMME.
+           STOP RUN.
+
+
+
+      *******************************************************
+      *  BOUCLE DE LECTURE SUR LE FICHIER
+      *******************************************************
+       LECTURE-DEBUT.
+
+           READ FILE01 NEXT.
+
+           IF WS-STATUS-FILE01-OK
+               ADD 1 TO WS-COMPTEUR-FILE01
+               DISPLAY "ENTREE " REC01-CLE
+                       " - VALEUR1: " REC01-VALEUR1
+                       " VALEUR2: " REC01-VALEUR2
+                       " SOMME: " REC01-SOMME
+                       " DATE: " REC01-DATE
+           ELSE
+               IF NOT WS-STATUS-FILE01-EOF
+                   DISPLAY "--> ERREUR LECTURE FICHIER JOURNAL: "
+                           WS-STATUS-FILE01
+               END-IF
+           END-IF.
+
+       LECTURE-FIN.
+           EXIT.
