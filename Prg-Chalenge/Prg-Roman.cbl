@@ -1,265 +1,578 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGROMAN.
-       AUTHOR. GENEVIEVE GIANNASI.
-       INSTALLATION. PERSONAL COMPUTER.
-       DATE-WRITTEN. 06-02-2024.
-       DATE-COMPILED. 06-02-2024.
-       SECURITY. NON-CONFIDENTIAL.
-       
-      ******************************************************************
-      * OBJECTIF: Convertir un chiffre arabe en romain, max 4999
-      ******************************************************************
-       
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-      ******* ZONES DE TRAVAIL DE LA SAISIE
-       01  WS-ACCEPTE    PIC X(04) VALUE SPACES.
-       01  WS-ARABIC     PIC 9(04) VALUE ZEROES.
-       01  WS-ROMAN      PIC X(20) VALUE SPACES.
-       01  WS-INTERMED   PIC X(20) VALUE SPACES.
-       01  I             PIC 9(02) VALUE ZEROES.
-
-      ****** ZONE POUR ARRETER UNE BOUCLE
-       01  WS-BOUCLE PIC X(01).
-           88  WS-BOUCLE-EOF  VALUE "Y".
-           88  WS-BOUCLE-NEOF VALUE "N".
-
-      ****************************************************************
-      ******* VALEUR DES CHIFFRES ROMAINS
-      ****************************************************************
-       01  WS-LISTE-CARACTERE.
-           05 WS-CAR-ROMAN  PIC X(04) VALUE SPACES.
-           05 WS-NBR-ARABIC PIC 9(04) VALUE ZEROES.
-
-       01  WS-CARACT-NBRE  PIC X(03) VALUE SPACES.
-       01  LINE-POS         PIC 999.
-      *
-      ****** ZONE POUR ACCEPTER DE CONTINUER OU NON D'EXECUTER LE PROGRAMME
-       01  WS-REPONSE    PIC X(01).      
-           88  WS-REPONSE-Y  VALUE "Y".
-           88  WS-REPONSE-N  VALUE "N".
-      
-           
-       PROCEDURE DIVISION.
-       
-      *******************************************************
-      * PROGRAMME PRINCIPAL
-      *******************************************************
-       0000-MAIN-DEBUT.
-           
-      *     DISPLAY "DEBUT DE PROGRAMME."
-      *
-      ****** TRAITEMENT DE LA REPONSE POUR CONTINUER
-           PERFORM UNTIL FUNCTION UPPER-CASE (WS-REPONSE) = "N"
-              DISPLAY "ENTREZ UN NBRE nnnn (MAX 4999):" NO ADVANCING
-              ACCEPT WS-ACCEPTE
-      *
-      ****** TRAITEMENT DU CHIFFRE SAISI
-              IF WS-ACCEPTE > ZEROES AND < 5000
-                 PERFORM 7000-TRAIT-ARABIC-ROMAN-DEBUT 
-                    THRU 7000-TRAIT-ARABIC-ROMAN-FIN
-              ELSE
-                 DISPLAY "LE CHIFFRE DOIT ETRE > 0000 ET < 5000"
-              END-IF
-              MOVE SPACES TO WS-REPONSE
-      *
-      ****** CONTINUER LA SAISIE Y/N
-             PERFORM UNTIL FUNCTION UPPER-CASE (WS-REPONSE) = "Y" OR "N"
-                 DISPLAY "VOULEZ-VOUS CONTINUER? (Y/N)" NO ADVANCING
-                 ACCEPT WS-REPONSE
-                 IF NOT (WS-REPONSE-Y OR WS-REPONSE-N)
-                    DISPLAY "LA REPONSE DOIR ETRE 'Y' OU 'N'"
-                 END-IF
-              END-PERFORM
-           END-PERFORM.
-
-      *     DISPLAY "FIN DE PROGRAMME".
-
-       0000-MAIN-FIN.
-
-           STOP RUN.
-
-      ******************************************************************
-      * TRAITEMENT DU CHIFFRE ARABE EN ROMAIN
-      ******************************************************************
-       7000-TRAIT-ARABIC-ROMAN-DEBUT.
-           
-      *     DISPLAY "7000-TRAIT-ARABIC-ROMAN-DEBUT".
-
-           MOVE SPACES     TO WS-ROMAN.
-           MOVE ZEROES     TO I.
-           MOVE "N"        TO WS-BOUCLE.
-           MOVE WS-ACCEPTE TO WS-ARABIC.
-      *
-      ****** BOUCLE DE LECTURE SUR LE MOT SAISI
-      *     PERFORM VARYING I FROM 1 BY 1 UNTIL WS-BOUCLE-EOF
-           PERFORM UNTIL WS-BOUCLE-EOF
-              MOVE WS-ROMAN TO WS-INTERMED
-              MOVE SPACES   TO WS-ROMAN
-              MOVE SPACES   TO WS-CAR-ROMAN
-              MOVE ZEROES   TO WS-NBR-ARABIC
-      *
-      ****** "M" : 1000 à 4000
-              EVALUATE TRUE
-                 WHEN WS-ARABIC > 999
-                    MOVE "M"   TO WS-CAR-ROMAN 
-                    MOVE 1000  TO WS-NBR-ARABIC
-                    DISPLAY "M" NO ADVANCING
-      *         
-      ****** "C" : 100 à 300
-                 WHEN WS-ARABIC > 099 AND < 400 
-                    MOVE "C"   TO WS-CAR-ROMAN 
-                    MOVE 100   TO WS-NBR-ARABIC
-                    DISPLAY "C" NO ADVANCING      
-      *         
-      ****** "CD" : 400
-                 WHEN WS-ARABIC > 399 AND < 500 
-                    MOVE "CD"   TO WS-CAR-ROMAN 
-                    MOVE 400   TO WS-NBR-ARABIC
-                    DISPLAY "CD" NO ADVANCING               
-      *         
-      ****** "D" : 500
-                 WHEN WS-ARABIC > 499 AND < 600 
-                    MOVE "D"   TO WS-CAR-ROMAN 
-                    MOVE 500   TO WS-NBR-ARABIC
-                    DISPLAY "D" NO ADVANCING               
-      *         
-      ****** "DC" : 600
-                 WHEN WS-ARABIC > 599 AND < 700 
-                    MOVE "DC"   TO WS-CAR-ROMAN 
-                    MOVE 600   TO WS-NBR-ARABIC
-                    DISPLAY "DC" NO ADVANCING               
-      *         
-      ****** "DCC" : 700
-                 WHEN WS-ARABIC > 699 AND < 800 
-                    MOVE "DCC"   TO WS-CAR-ROMAN 
-                    MOVE 700   TO WS-NBR-ARABIC
-                    DISPLAY "DCC" NO ADVANCING               
-      *         
-      ****** "DCC" : 800
-                 WHEN WS-ARABIC > 799 AND < 900 
-                    MOVE "DCCC"   TO WS-CAR-ROMAN 
-                    MOVE 800    TO WS-NBR-ARABIC
-                    DISPLAY "DCCC" NO ADVANCING               
-      *         
-      ****** "DCC" : 900
-                 WHEN WS-ARABIC > 899 AND < 1000 
-                    MOVE "CM"   TO WS-CAR-ROMAN 
-                    MOVE 900    TO WS-NBR-ARABIC
-                    DISPLAY "CM" NO ADVANCING               
-      *         
-      ****** "X" : 10 à 30
-                 WHEN WS-ARABIC > 09 AND < 40 
-                    MOVE "X"   TO WS-CAR-ROMAN 
-                    MOVE 10    TO WS-NBR-ARABIC
-                    DISPLAY "X" NO ADVANCING      
-      *         
-      ****** "XL" : 40
-                 WHEN WS-ARABIC > 39 AND < 50 
-                    MOVE "XL"   TO WS-CAR-ROMAN 
-                    MOVE 40   TO WS-NBR-ARABIC
-                    DISPLAY "XL" NO ADVANCING      
-      *         
-      ****** "L" : 50
-                 WHEN WS-ARABIC > 49 AND < 60 
-                    MOVE "L"   TO WS-CAR-ROMAN 
-                    MOVE 50   TO WS-NBR-ARABIC
-                    DISPLAY "L" NO ADVANCING      
-      *         
-      ****** "LX" : 60
-                 WHEN WS-ARABIC > 59 AND < 70 
-                    MOVE "LX"   TO WS-CAR-ROMAN 
-                    MOVE 60   TO WS-NBR-ARABIC
-                    DISPLAY "LX" NO ADVANCING      
-      *         
-      ****** "LXX" : 70
-                 WHEN WS-ARABIC > 69 AND < 80 
-                    MOVE "LXX"   TO WS-CAR-ROMAN 
-                    MOVE 70   TO WS-NBR-ARABIC
-                    DISPLAY "LXX" NO ADVANCING      
-      *         
-      ****** "LXXX" : 80
-                 WHEN WS-ARABIC > 79 AND < 90 
-                    MOVE "LXXX"   TO WS-CAR-ROMAN 
-                    MOVE 80   TO WS-NBR-ARABIC
-                    DISPLAY "LXXX" NO ADVANCING      
-      *         
-      ****** "XC" : 90
-                 WHEN WS-ARABIC > 89 AND < 100 
-                    MOVE "XC"   TO WS-CAR-ROMAN 
-                    MOVE 90   TO WS-NBR-ARABIC
-                    DISPLAY "XC" NO ADVANCING      
-      *         
-      ****** "I" : 1 à 3
-                 WHEN WS-ARABIC > 0 AND < 4 
-                    MOVE "I"   TO WS-CAR-ROMAN 
-                    MOVE 1    TO WS-NBR-ARABIC
-                    DISPLAY "I" NO ADVANCING      
-      *         
-      ****** "IV" : 4
-                 WHEN WS-ARABIC = 4 
-                    MOVE "IV"   TO WS-CAR-ROMAN 
-                    MOVE 4    TO WS-NBR-ARABIC
-                    DISPLAY "IV" NO ADVANCING      
-      *         
-      ****** "V" : 5
-                 WHEN WS-ARABIC = 5 
-                    MOVE "V"   TO WS-CAR-ROMAN 
-                    MOVE 5    TO WS-NBR-ARABIC
-                    DISPLAY "V" NO ADVANCING      
-      *         
-      ****** "VI" : 6
-                 WHEN WS-ARABIC = 6 
-                    MOVE "VI"   TO WS-CAR-ROMAN 
-                    MOVE 6    TO WS-NBR-ARABIC
-                    DISPLAY "VI" NO ADVANCING            
-      *         
-      ****** "VII" : 7
-                 WHEN WS-ARABIC = 7 
-                    MOVE "VII"   TO WS-CAR-ROMAN 
-                    MOVE 7    TO WS-NBR-ARABIC
-                    DISPLAY "VII" NO ADVANCING      
-      *         
-      ****** "VIII" : 8
-                 WHEN WS-ARABIC = 8 
-                    MOVE "VIII"   TO WS-CAR-ROMAN 
-                    MOVE 8    TO WS-NBR-ARABIC
-                    DISPLAY "VIII" NO ADVANCING      
-      *         
-      ****** "IX" : 9
-                 WHEN WS-ARABIC = 9 
-                    MOVE "IX"   TO WS-CAR-ROMAN 
-                    MOVE 9    TO WS-NBR-ARABIC
-                    DISPLAY "IX" NO ADVANCING      
-      *
-      ******
-                 WHEN OTHER               
-                    MOVE "Y" TO WS-BOUCLE
-              END-EVALUATE
-      *
-      ****** CONCATENATION DU CHIFFRE EN COURS AVEC LE NOMBRE PRECEDENT
-              STRING WS-INTERMED   DELIMITED BY SPACE, 
-                     WS-CAR-ROMAN  DELIMITED BY SPACE 
-                                   INTO WS-ROMAN
-              SUBTRACT WS-NBR-ARABIC FROM WS-ARABIC
-      *
-      ****** FIN DE TRAITEMENT DE TOUS LES CHIFFRES? FIN DE BOUCLE
-                 IF WS-ARABIC = ZEROES
-                    MOVE "Y" TO WS-BOUCLE
-                 END-IF
-           END-PERFORM.             
-      * 
-      ****** AFFICHAGE DU RESULTAT
-           DISPLAY "==================================================".
-              DISPLAY "LE CHIFFRE ROMAIN EST " WS-ROMAN.
-
-      *     DISPLAY "7000-TRAIT-ARABIC-ROMAN-FIN".
-
-       7000-TRAIT-ARABIC-ROMAN-FIN.
-           EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGROMAN.
+       AUTHOR. GENEVIEVE GIANNASI.
+       INSTALLATION. PERSONAL COMPUTER.
+       DATE-WRITTEN. 06-02-2024.
+       DATE-COMPILED. 06-02-2024.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      * OBJECTIF: Convertir un chiffre arabe en romain (et inversement),
+      * en mode interactif ou en mode fichier (lot).
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******** MODE FICHIER (LOT) - LISTE DE NOMBRES A CONVERTIR
+           SELECT FILE-ROMAN-INPUT ASSIGN TO "PRGROMAN-INPUT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-ROMAN-INPUT.
+
+           SELECT FILE-ROMAN-OUTPUT ASSIGN TO "PRGROMAN-OUTPUT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-ROMAN-OUTPUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-ROMAN-INPUT
+           RECORDING MODE IS F.
+       01  REC-ROMAN-INPUT PIC X(05).
+
+       FD  FILE-ROMAN-OUTPUT.
+       01  REC-ROMAN-OUTPUT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *
+      ******* ZONES DE TRAVAIL DE LA SAISIE
+       01  WS-ACCEPTE    PIC X(05) VALUE SPACES.
+       01  WS-ACCEPTE-J  PIC X(05) JUSTIFIED RIGHT VALUE SPACES.
+       01  WS-ARABIC     PIC 9(05) VALUE ZEROES.
+       01  WS-ROMAN      PIC X(60) VALUE SPACES.
+       01  WS-INTERMED   PIC X(60) VALUE SPACES.
+       01  I             PIC 9(02) VALUE ZEROES.
+       01  WS-ACCEPTE-NUMERIC-OK PIC X(01) VALUE "N".
+           88  WS-ACCEPTE-NUMERIC-OUI VALUE "O".
+
+      ****** ZONE POUR ARRETER UNE BOUCLE
+       01  WS-BOUCLE PIC X(01).
+           88  WS-BOUCLE-EOF  VALUE "Y".
+           88  WS-BOUCLE-NEOF VALUE "N".
+
+      ****************************************************************
+      ******* VALEUR DES CHIFFRES ROMAINS
+      ****************************************************************
+       01  WS-LISTE-CARACTERE.
+           05 WS-CAR-ROMAN  PIC X(04) VALUE SPACES.
+           05 WS-NBR-ARABIC PIC 9(04) VALUE ZEROES.
+
+       01  WS-CARACT-NBRE  PIC X(03) VALUE SPACES.
+       01  LINE-POS         PIC 999.
+      *
+      ****** ZONE POUR ACCEPTER DE CONTINUER OU NON D'EXECUTER LE PROGRAMME
+       01  WS-REPONSE    PIC X(01).
+           88  WS-REPONSE-Y  VALUE "Y".
+           88  WS-REPONSE-N  VALUE "N".
+
+      ****************************************************************
+      ******* ZONE DE SELECTION DU MODE DE TRAITEMENT
+      ****************************************************************
+       01  WS-MODE PIC X(01) VALUE SPACES.
+           88  WS-MODE-ARABE   VALUE "A".
+           88  WS-MODE-ROMAIN  VALUE "R".
+           88  WS-MODE-FICHIER VALUE "F".
+           88  WS-MODE-TEST    VALUE "T".
+           88  WS-MODE-QUITTER VALUE "Q".
+
+      ****************************************************************
+      ******* ZONE DE CONVERSION ROMAIN VERS ARABE
+      ****************************************************************
+       01  WS-ACCEPTE-ROMAN   PIC X(60) VALUE SPACES.
+       01  WS-ROMAN-LONGUEUR  PIC 9(02) VALUE ZEROES.
+      ****** SIGNE POUR TOLERER LE CUMUL TEMPORAIREMENT NEGATIF QUAND
+      ****** UN COUPLE SOUSTRACTIF (IV, IX, XL...) EST RENCONTRE AVANT
+      ****** QUE LA VALEUR SUIVANTE NE SOIT AJOUTEE
+       01  WS-ROMAN-RESULTAT  PIC S9(05) VALUE ZEROES.
+       01  WS-ROMAN-RESULTAT-EDIT PIC 9(05) VALUE ZEROES.
+       01  WS-ROMAN-POS       PIC 9(02) VALUE ZEROES.
+       01  WS-CAR-EVAL        PIC X(01) VALUE SPACES.
+       01  WS-VAL-EVAL        PIC 9(04) VALUE ZEROES.
+       01  WS-VAL-COURANT     PIC 9(04) VALUE ZEROES.
+       01  WS-VAL-SUIVANT     PIC 9(04) VALUE ZEROES.
+       01  WS-ROMAN-VALIDE    PIC X(01) VALUE "O".
+           88  WS-ROMAN-VALIDE-OUI VALUE "O".
+
+      ****************************************************************
+      ******* ZONE DU MODE FICHIER (LOT)
+      ****************************************************************
+       01 WS-STATUS-FILE-ROMAN-INPUT PIC X(02).
+           88 WS-STATUS-FILE-ROMAN-INPUT-OK VALUE "00".
+           88 WS-STATUS-FILE-ROMAN-INPUT-EOF VALUE "10".
+       01 WS-STATUS-FILE-ROMAN-OUTPUT PIC X(02).
+           88 WS-STATUS-FILE-ROMAN-OUTPUT-OK VALUE "00".
+       01 WS-COMPTEUR-FICHIER PIC 9(04) VALUE ZEROES.
+
+      ****************************************************************
+      ******* ZONE DE L'AUTO-TEST (VALIDATION DU ALLER-RETOUR)
+      ****************************************************************
+       01  WS-TEST-ROMAN     PIC X(60) VALUE SPACES.
+       01  WS-TEST-RESULTAT  PIC 9(05) VALUE ZEROES.
+       01  WS-TEST-OK        PIC X(01) VALUE "N".
+           88  WS-TEST-REUSSI VALUE "O".
+
+       PROCEDURE DIVISION.
+
+      *******************************************************
+      * PROGRAMME PRINCIPAL
+      *******************************************************
+       0000-MAIN-DEBUT.
+
+      *     DISPLAY "DEBUT DE PROGRAMME."
+      *
+      ****** TRAITEMENT DE LA REPONSE POUR CONTINUER
+           PERFORM UNTIL WS-MODE-QUITTER
+              MOVE SPACES TO WS-MODE
+              PERFORM UNTIL WS-MODE-ARABE OR WS-MODE-ROMAIN
+                            OR WS-MODE-FICHIER OR WS-MODE-TEST
+                            OR WS-MODE-QUITTER
+                 DISPLAY "CHOISISSEZ UN MODE:" NO ADVANCING
+                 DISPLAY " (A) ARABE VERS ROMAIN" NO ADVANCING
+                 DISPLAY " (R) ROMAIN VERS ARABE" NO ADVANCING
+                 DISPLAY " (F) MODE FICHIER" NO ADVANCING
+                 DISPLAY " (T) AUTO-TEST" NO ADVANCING
+                 DISPLAY " (Q) QUITTER" NO ADVANCING
+                 ACCEPT WS-MODE
+                 MOVE FUNCTION UPPER-CASE (WS-MODE) TO WS-MODE
+                 IF NOT (WS-MODE-ARABE OR WS-MODE-ROMAIN
+                         OR WS-MODE-FICHIER OR WS-MODE-TEST
+                         OR WS-MODE-QUITTER)
+                    DISPLAY "MODE INVALIDE - CHOISIR A, R, F, T OU Q"
+                 END-IF
+              END-PERFORM
+
+              EVALUATE TRUE
+                 WHEN WS-MODE-ARABE
+                    PERFORM 1000-SAISIE-ARABE-DEBUT
+                       THRU 1000-SAISIE-ARABE-FIN
+                 WHEN WS-MODE-ROMAIN
+                    PERFORM 2000-SAISIE-ROMAIN-DEBUT
+                       THRU 2000-SAISIE-ROMAIN-FIN
+                 WHEN WS-MODE-FICHIER
+                    PERFORM 9000-TRAIT-FICHIER-DEBUT
+                       THRU 9000-TRAIT-FICHIER-FIN
+                 WHEN WS-MODE-TEST
+                    PERFORM 9500-AUTO-TEST-DEBUT
+                       THRU 9500-AUTO-TEST-FIN
+                 WHEN WS-MODE-QUITTER
+                    CONTINUE
+              END-EVALUATE
+           END-PERFORM.
+
+      *     DISPLAY "FIN DE PROGRAMME".
+
+       0000-MAIN-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      * SAISIE INTERACTIVE ARABE VERS ROMAIN
+      ******************************************************************
+       1000-SAISIE-ARABE-DEBUT.
+
+           DISPLAY "ENTREZ UN NBRE nnnnn (MAX 39999):" NO ADVANCING.
+           ACCEPT WS-ACCEPTE.
+           PERFORM 1050-NORMALISER-ACCEPTE-DEBUT
+              THRU 1050-NORMALISER-ACCEPTE-FIN.
+      *
+      ****** VALIDATION QUE LA SAISIE EST BIEN NUMERIQUE
+           MOVE "N" TO WS-ACCEPTE-NUMERIC-OK.
+           IF WS-ACCEPTE IS NUMERIC
+               MOVE "O" TO WS-ACCEPTE-NUMERIC-OK
+           ELSE
+               DISPLAY "--> SAISIE INVALIDE: '" WS-ACCEPTE
+                       "' N'EST PAS UN NOMBRE"
+           END-IF.
+      *
+      ****** TRAITEMENT DU CHIFFRE SAISI
+           IF WS-ACCEPTE-NUMERIC-OUI
+               IF WS-ACCEPTE > ZEROES AND < 40000
+                  PERFORM 7000-TRAIT-ARABIC-ROMAN-DEBUT
+                     THRU 7000-TRAIT-ARABIC-ROMAN-FIN
+                  DISPLAY "==============================="
+                  DISPLAY "LE CHIFFRE ROMAIN EST " WS-ROMAN
+               ELSE
+                  DISPLAY "LE CHIFFRE DOIT ETRE > 00000 ET < 40000"
+               END-IF
+           END-IF.
+
+       1000-SAISIE-ARABE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * NORMALISATION DE LA SAISIE ARABE : ACCEPT/READ LAISSENT DES
+      * ESPACES A DROITE QUAND LA VALEUR SAISIE A MOINS DE 5 CHIFFRES,
+      * CE QUI FAIT ECHOUER LE TEST IS NUMERIC. ON CADRE A DROITE ET ON
+      * REMPLACE LES ESPACES DE TETE PAR DES ZEROS.
+      ******************************************************************
+       1050-NORMALISER-ACCEPTE-DEBUT.
+
+           MOVE FUNCTION TRIM (WS-ACCEPTE) TO WS-ACCEPTE-J.
+           INSPECT WS-ACCEPTE-J REPLACING LEADING SPACE BY "0".
+           MOVE WS-ACCEPTE-J TO WS-ACCEPTE.
+
+       1050-NORMALISER-ACCEPTE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * SAISIE INTERACTIVE ROMAIN VERS ARABE
+      ******************************************************************
+       2000-SAISIE-ROMAIN-DEBUT.
+
+           DISPLAY "ENTREZ UN CHIFFRE ROMAIN:" NO ADVANCING.
+           ACCEPT WS-ACCEPTE-ROMAN.
+
+           PERFORM 8000-TRAIT-ROMAN-ARABIC-DEBUT
+              THRU 8000-TRAIT-ROMAN-ARABIC-FIN.
+
+           DISPLAY "===============================".
+           IF WS-ROMAN-VALIDE-OUI
+               MOVE WS-ROMAN-RESULTAT TO WS-ROMAN-RESULTAT-EDIT
+               DISPLAY "LE CHIFFRE ARABE EST " WS-ROMAN-RESULTAT-EDIT
+           ELSE
+               DISPLAY "--> SAISIE INVALIDE: '" WS-ACCEPTE-ROMAN
+                       "' N'EST PAS UN CHIFFRE ROMAIN VALIDE"
+           END-IF.
+
+       2000-SAISIE-ROMAIN-FIN.
+           EXIT.
+
+      ******************************************************************
+      * TRAITEMENT DU CHIFFRE ARABE EN ROMAIN
+      ******************************************************************
+       7000-TRAIT-ARABIC-ROMAN-DEBUT.
+
+      *     DISPLAY "7000-TRAIT-ARABIC-ROMAN-DEBUT".
+
+           MOVE SPACES     TO WS-ROMAN.
+           MOVE ZEROES     TO I.
+           MOVE "N"        TO WS-BOUCLE.
+           MOVE WS-ACCEPTE TO WS-ARABIC.
+      *
+      ****** BOUCLE DE LECTURE SUR LE MOT SAISI
+      *     PERFORM VARYING I FROM 1 BY 1 UNTIL WS-BOUCLE-EOF
+           PERFORM UNTIL WS-BOUCLE-EOF
+              MOVE WS-ROMAN TO WS-INTERMED
+              MOVE SPACES   TO WS-ROMAN
+              MOVE SPACES   TO WS-CAR-ROMAN
+              MOVE ZEROES   TO WS-NBR-ARABIC
+      *
+      ****** "M" : 1000 et plus (repete tant que WS-ARABIC > 999)
+              EVALUATE TRUE
+                 WHEN WS-ARABIC > 999
+                    MOVE "M"   TO WS-CAR-ROMAN
+                    MOVE 1000  TO WS-NBR-ARABIC
+      *
+      ****** "C" : 100 à 300
+                 WHEN WS-ARABIC > 099 AND < 400
+                    MOVE "C"   TO WS-CAR-ROMAN
+                    MOVE 100   TO WS-NBR-ARABIC
+      *
+      ****** "CD" : 400
+                 WHEN WS-ARABIC > 399 AND < 500
+                    MOVE "CD"   TO WS-CAR-ROMAN
+                    MOVE 400   TO WS-NBR-ARABIC
+      *
+      ****** "D" : 500
+                 WHEN WS-ARABIC > 499 AND < 600
+                    MOVE "D"   TO WS-CAR-ROMAN
+                    MOVE 500   TO WS-NBR-ARABIC
+      *
+      ****** "DC" : 600
+                 WHEN WS-ARABIC > 599 AND < 700
+                    MOVE "DC"   TO WS-CAR-ROMAN
+                    MOVE 600   TO WS-NBR-ARABIC
+      *
+      ****** "DCC" : 700
+                 WHEN WS-ARABIC > 699 AND < 800
+                    MOVE "DCC"   TO WS-CAR-ROMAN
+                    MOVE 700   TO WS-NBR-ARABIC
+      *
+      ****** "DCCC" : 800
+                 WHEN WS-ARABIC > 799 AND < 900
+                    MOVE "DCCC"   TO WS-CAR-ROMAN
+                    MOVE 800    TO WS-NBR-ARABIC
+      *
+      ****** "CM" : 900
+                 WHEN WS-ARABIC > 899 AND < 1000
+                    MOVE "CM"   TO WS-CAR-ROMAN
+                    MOVE 900    TO WS-NBR-ARABIC
+      *
+      ****** "X" : 10 à 30
+                 WHEN WS-ARABIC > 09 AND < 40
+                    MOVE "X"   TO WS-CAR-ROMAN
+                    MOVE 10    TO WS-NBR-ARABIC
+      *
+      ****** "XL" : 40
+                 WHEN WS-ARABIC > 39 AND < 50
+                    MOVE "XL"   TO WS-CAR-ROMAN
+                    MOVE 40   TO WS-NBR-ARABIC
+      *
+      ****** "L" : 50
+                 WHEN WS-ARABIC > 49 AND < 60
+                    MOVE "L"   TO WS-CAR-ROMAN
+                    MOVE 50   TO WS-NBR-ARABIC
+      *
+      ****** "LX" : 60
+                 WHEN WS-ARABIC > 59 AND < 70
+                    MOVE "LX"   TO WS-CAR-ROMAN
+                    MOVE 60   TO WS-NBR-ARABIC
+      *
+      ****** "LXX" : 70
+                 WHEN WS-ARABIC > 69 AND < 80
+                    MOVE "LXX"   TO WS-CAR-ROMAN
+                    MOVE 70   TO WS-NBR-ARABIC
+      *
+      ****** "LXXX" : 80
+                 WHEN WS-ARABIC > 79 AND < 90
+                    MOVE "LXXX"   TO WS-CAR-ROMAN
+                    MOVE 80   TO WS-NBR-ARABIC
+      *
+      ****** "XC" : 90
+                 WHEN WS-ARABIC > 89 AND < 100
+                    MOVE "XC"   TO WS-CAR-ROMAN
+                    MOVE 90   TO WS-NBR-ARABIC
+      *
+      ****** "I" : 1 à 3
+                 WHEN WS-ARABIC > 0 AND < 4
+                    MOVE "I"   TO WS-CAR-ROMAN
+                    MOVE 1    TO WS-NBR-ARABIC
+      *
+      ****** "IV" : 4
+                 WHEN WS-ARABIC = 4
+                    MOVE "IV"   TO WS-CAR-ROMAN
+                    MOVE 4    TO WS-NBR-ARABIC
+      *
+      ****** "V" : 5
+                 WHEN WS-ARABIC = 5
+                    MOVE "V"   TO WS-CAR-ROMAN
+                    MOVE 5    TO WS-NBR-ARABIC
+      *
+      ****** "VI" : 6
+                 WHEN WS-ARABIC = 6
+                    MOVE "VI"   TO WS-CAR-ROMAN
+                    MOVE 6    TO WS-NBR-ARABIC
+      *
+      ****** "VII" : 7
+                 WHEN WS-ARABIC = 7
+                    MOVE "VII"   TO WS-CAR-ROMAN
+                    MOVE 7    TO WS-NBR-ARABIC
+      *
+      ****** "VIII" : 8
+                 WHEN WS-ARABIC = 8
+                    MOVE "VIII"   TO WS-CAR-ROMAN
+                    MOVE 8    TO WS-NBR-ARABIC
+      *
+      ****** "IX" : 9
+                 WHEN WS-ARABIC = 9
+                    MOVE "IX"   TO WS-CAR-ROMAN
+                    MOVE 9    TO WS-NBR-ARABIC
+      *
+      ******
+                 WHEN OTHER
+                    MOVE "Y" TO WS-BOUCLE
+              END-EVALUATE
+      *
+      ****** CONCATENATION DU CHIFFRE EN COURS AVEC LE NOMBRE PRECEDENT
+              STRING WS-INTERMED   DELIMITED BY SPACE,
+                     WS-CAR-ROMAN  DELIMITED BY SPACE
+                                   INTO WS-ROMAN
+              SUBTRACT WS-NBR-ARABIC FROM WS-ARABIC
+      *
+      ****** FIN DE TRAITEMENT DE TOUS LES CHIFFRES? FIN DE BOUCLE
+                 IF WS-ARABIC = ZEROES
+                    MOVE "Y" TO WS-BOUCLE
+                 END-IF
+           END-PERFORM.
+
+      *     DISPLAY "7000-TRAIT-ARABIC-ROMAN-FIN".
+
+       7000-TRAIT-ARABIC-ROMAN-FIN.
+           EXIT.
+
+      ******************************************************************
+      * TRAITEMENT DU CHIFFRE ROMAIN EN ARABE
+      ******************************************************************
+       8000-TRAIT-ROMAN-ARABIC-DEBUT.
+
+           MOVE ZEROES TO WS-ROMAN-RESULTAT.
+           MOVE "O" TO WS-ROMAN-VALIDE.
+           MOVE FUNCTION UPPER-CASE (WS-ACCEPTE-ROMAN) TO
+                WS-ACCEPTE-ROMAN.
+           COMPUTE WS-ROMAN-LONGUEUR =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-ACCEPTE-ROMAN)).
+
+           IF WS-ROMAN-LONGUEUR = ZEROES
+               MOVE "N" TO WS-ROMAN-VALIDE
+           END-IF.
+
+           PERFORM VARYING WS-ROMAN-POS FROM 1 BY 1
+                   UNTIL WS-ROMAN-POS > WS-ROMAN-LONGUEUR
+                       OR NOT WS-ROMAN-VALIDE-OUI
+               MOVE WS-ACCEPTE-ROMAN (WS-ROMAN-POS:1) TO WS-CAR-EVAL
+               PERFORM 8100-VALEUR-CARACTERE-DEBUT
+                  THRU 8100-VALEUR-CARACTERE-FIN
+               MOVE WS-VAL-EVAL TO WS-VAL-COURANT
+
+               IF WS-ROMAN-POS < WS-ROMAN-LONGUEUR
+                   MOVE WS-ACCEPTE-ROMAN (WS-ROMAN-POS + 1:1)
+                        TO WS-CAR-EVAL
+                   PERFORM 8100-VALEUR-CARACTERE-DEBUT
+                      THRU 8100-VALEUR-CARACTERE-FIN
+                   MOVE WS-VAL-EVAL TO WS-VAL-SUIVANT
+               ELSE
+                   MOVE ZEROES TO WS-VAL-SUIVANT
+               END-IF
+
+               IF WS-VAL-COURANT < WS-VAL-SUIVANT
+                   SUBTRACT WS-VAL-COURANT FROM WS-ROMAN-RESULTAT
+               ELSE
+                   ADD WS-VAL-COURANT TO WS-ROMAN-RESULTAT
+               END-IF
+           END-PERFORM.
+
+       8000-TRAIT-ROMAN-ARABIC-FIN.
+           EXIT.
+
+      ******************************************************************
+      * VALEUR ARABE D'UN CARACTERE ROMAIN (I,V,X,L,C,D,M)
+      ******************************************************************
+       8100-VALEUR-CARACTERE-DEBUT.
+
+           EVALUATE WS-CAR-EVAL
+               WHEN "I" MOVE 1    TO WS-VAL-EVAL
+               WHEN "V" MOVE 5    TO WS-VAL-EVAL
+               WHEN "X" MOVE 10   TO WS-VAL-EVAL
+               WHEN "L" MOVE 50   TO WS-VAL-EVAL
+               WHEN "C" MOVE 100  TO WS-VAL-EVAL
+               WHEN "D" MOVE 500  TO WS-VAL-EVAL
+               WHEN "M" MOVE 1000 TO WS-VAL-EVAL
+               WHEN OTHER
+                   MOVE ZEROES TO WS-VAL-EVAL
+                   MOVE "N"    TO WS-ROMAN-VALIDE
+           END-EVALUATE.
+
+       8100-VALEUR-CARACTERE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * MODE FICHIER (LOT) - CONVERTIT TOUS LES NOMBRES D'UN FICHIER
+      ******************************************************************
+       9000-TRAIT-FICHIER-DEBUT.
+
+           MOVE ZEROES TO WS-COMPTEUR-FICHIER.
+           OPEN INPUT FILE-ROMAN-INPUT.
+
+           IF NOT WS-STATUS-FILE-ROMAN-INPUT-OK
+               DISPLAY "--> ERREUR OUVERTURE FICHIER PRGROMAN-INPUT: "
+               WS-STATUS-FILE-ROMAN-INPUT
+           ELSE
+               OPEN OUTPUT FILE-ROMAN-OUTPUT
+               IF NOT WS-STATUS-FILE-ROMAN-OUTPUT-OK
+                   DISPLAY "--> ERREUR OUVERTURE FICHIER"
+                           " PRGROMAN-OUTPUT: "
+                   WS-STATUS-FILE-ROMAN-OUTPUT
+               ELSE
+                   PERFORM 9100-LECTURE-FICHIER-DEBUT
+                      THRU 9100-LECTURE-FICHIER-FIN
+                      UNTIL WS-STATUS-FILE-ROMAN-INPUT-EOF
+                   CLOSE FILE-ROMAN-OUTPUT
+                   DISPLAY "NOMBRE DE CONVERSIONS EN LOT: "
+                           WS-COMPTEUR-FICHIER
+               END-IF
+               CLOSE FILE-ROMAN-INPUT
+           END-IF.
+
+       9000-TRAIT-FICHIER-FIN.
+           EXIT.
+
+      ******************************************************************
+      * LECTURE D'UNE LIGNE DU FICHIER LOT ET ECRITURE DU RESULTAT
+      ******************************************************************
+       9100-LECTURE-FICHIER-DEBUT.
+
+           READ FILE-ROMAN-INPUT INTO WS-ACCEPTE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 1050-NORMALISER-ACCEPTE-DEBUT
+                      THRU 1050-NORMALISER-ACCEPTE-FIN
+                   MOVE "N" TO WS-ACCEPTE-NUMERIC-OK
+                   IF WS-ACCEPTE IS NUMERIC
+                   AND WS-ACCEPTE > ZEROES AND < 40000
+                       MOVE "O" TO WS-ACCEPTE-NUMERIC-OK
+                   END-IF
+
+                   MOVE SPACES TO REC-ROMAN-OUTPUT
+                   IF WS-ACCEPTE-NUMERIC-OUI
+                       PERFORM 7000-TRAIT-ARABIC-ROMAN-DEBUT
+                          THRU 7000-TRAIT-ARABIC-ROMAN-FIN
+                       STRING WS-ACCEPTE " = " WS-ROMAN
+                              DELIMITED BY SIZE INTO REC-ROMAN-OUTPUT
+                   ELSE
+                       STRING WS-ACCEPTE " = ENTREE INVALIDE"
+                              DELIMITED BY SIZE INTO REC-ROMAN-OUTPUT
+                   END-IF
+                   WRITE REC-ROMAN-OUTPUT
+                   ADD 1 TO WS-COMPTEUR-FICHIER
+           END-READ.
+
+       9100-LECTURE-FICHIER-FIN.
+           EXIT.
+
+      ******************************************************************
+      * AUTO-TEST: VERIFIE QUE ARABE -> ROMAIN -> ARABE REDONNE LA
+      * VALEUR DE DEPART, POUR REGRESSION-TESTER L'EVALUATE CI-DESSUS
+      ******************************************************************
+       9500-AUTO-TEST-DEBUT.
+
+           DISPLAY "ENTREZ UN NBRE A TESTER (MAX 39999):" NO ADVANCING.
+           ACCEPT WS-ACCEPTE.
+           PERFORM 1050-NORMALISER-ACCEPTE-DEBUT
+              THRU 1050-NORMALISER-ACCEPTE-FIN.
+
+           MOVE "N" TO WS-ACCEPTE-NUMERIC-OK.
+           IF WS-ACCEPTE IS NUMERIC
+               MOVE "O" TO WS-ACCEPTE-NUMERIC-OK
+           ELSE
+               DISPLAY "--> SAISIE INVALIDE: '" WS-ACCEPTE
+                       "' N'EST PAS UN NOMBRE"
+           END-IF.
+
+           IF WS-ACCEPTE-NUMERIC-OUI
+               IF WS-ACCEPTE > ZEROES AND < 40000
+                   PERFORM 7000-TRAIT-ARABIC-ROMAN-DEBUT
+                      THRU 7000-TRAIT-ARABIC-ROMAN-FIN
+                   MOVE WS-ROMAN TO WS-TEST-ROMAN
+
+                   MOVE WS-ROMAN TO WS-ACCEPTE-ROMAN
+                   PERFORM 8000-TRAIT-ROMAN-ARABIC-DEBUT
+                      THRU 8000-TRAIT-ROMAN-ARABIC-FIN
+                   MOVE WS-ROMAN-RESULTAT TO WS-TEST-RESULTAT
+
+                   MOVE "N" TO WS-TEST-OK
+                   IF WS-TEST-RESULTAT = WS-ACCEPTE
+                       MOVE "O" TO WS-TEST-OK
+                   END-IF
+
+                   DISPLAY "==============================="
+                   DISPLAY "ARABE DE DEPART   : " WS-ACCEPTE
+                   DISPLAY "ROMAIN OBTENU     : " WS-TEST-ROMAN
+                   DISPLAY "ARABE RECONVERTI  : " WS-TEST-RESULTAT
+                   IF WS-TEST-REUSSI
+                       DISPLAY "ALLER-RETOUR: OK"
+                   ELSE
+                       DISPLAY "ALLER-RETOUR: ECHEC"
+                   END-IF
+               ELSE
+                   DISPLAY "LE CHIFFRE DOIT ETRE > 00000 ET < 40000"
+               END-IF
+           END-IF.
+
+       9500-AUTO-TEST-FIN.
+           EXIT.
