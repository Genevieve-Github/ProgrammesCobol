@@ -3,12 +3,14 @@
        AUTHOR. GENEVIEVE GIANNASI.
        INSTALLATION. PERSONNAL PC.
        DATE-WRITTEN. 30-11-2023.
-       DATE-COMPILED. 30-11-2023.
+       DATE-COMPILED. 05-12-2023.
        SECURITY. NON-CONFIDENTIAL.
       ******************************************************************
       * OBJECTIF: Utilisation des sous-programmes
-      * Ce programme appelle un sous-programme
-      * Afficher un display pour indique le passage dans ce programme
+      * Sous-programme partage: decode un code FILE STATUS (tel que
+      * ceux utilises par FACTURES/ELEVES/EXISTE/BOUCLE) en message
+      * lisible et renvoie un statut de reussite/echec au programme
+      * appelant.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,27 +21,42 @@
        WORKING-STORAGE SECTION.
 
        LINKAGE SECTION.
-           01  LS-PARAM1  PIC X(40).
-           01  LS-PARAM2  PIC X(40).
+           01  LS-DECODAGE.
+               05  LS-CODE-STATUT     PIC X(02).
+               05  LS-MESSAGE-STATUT  PIC X(60).
+               05  LS-STATUT-RETOUR   PIC X(01).
+                   88  LS-STATUT-RETOUR-OK VALUE "0".
       *******************************************************
       *  PARAGRAPHE PRINCIPAL
-      *******************************************************       
-       PROCEDURE DIVISION USING LS-PARAM1, LS-PARAM2.
+      *******************************************************
+       PROCEDURE DIVISION USING LS-DECODAGE.
        DEBUT-PROGRAMME.
 
-           DISPLAY "PROGRAMME APPELE: DEBUT DE TRAITEMENT".           
-           
-           DISPLAY "PARAMETRE 1: " LS-PARAM1.
-           DISPLAY "PARAMETRE 2: " LS-PARAM2.
+           DISPLAY "PROGRAMME APPELE: DEBUT DE TRAITEMENT".
+
+           MOVE "0" TO LS-STATUT-RETOUR.
+           MOVE SPACES TO LS-MESSAGE-STATUT.
 
-           MOVE "--> JE VAIS BIEN MERCI."               TO LS-PARAM1.
-           MOVE "--> ET TOI, CA VA PROGRAMME APPELANT?" TO LS-PARAM2.
+           EVALUATE LS-CODE-STATUT
+               WHEN "00"
+                   MOVE "OPERATION REUSSIE" TO LS-MESSAGE-STATUT
+               WHEN "10"
+                   MOVE "FIN DE FICHIER ATTEINTE" TO
+                        LS-MESSAGE-STATUT
+               WHEN "30"
+                   MOVE "ERREUR D'ENTREE/SORTIE PERMANENTE" TO
+                        LS-MESSAGE-STATUT
+               WHEN "34"
+                   MOVE "DEBORDEMENT DE CAPACITE DU FICHIER" TO
+                        LS-MESSAGE-STATUT
+               WHEN "35"
+                   MOVE "FICHIER INEXISTANT" TO LS-MESSAGE-STATUT
+               WHEN OTHER
+                   MOVE "CODE STATUT INCONNU" TO LS-MESSAGE-STATUT
+                   MOVE "1" TO LS-STATUT-RETOUR
+           END-EVALUATE.
 
-           DISPLAY "JE CHANGE LES PARAMETRES DANS L'APPELE!".
-           DISPLAY "PARAMETRE 1: " LS-PARAM1.
-           DISPLAY "PARAMETRE 2: " LS-PARAM2.
+           DISPLAY "PROGRAMME APPELE: FIN DE TRAITEMENT".
 
-           DISPLAY "PROGRAMME APPELE: FIN DE TRAITEMENT".  
-            
        FIN-PROGRAMME.
            EXIT PROGRAM.
