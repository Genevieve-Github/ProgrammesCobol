@@ -3,7 +3,7 @@
        AUTHOR. GENEVIEVE GIANNASI.
        INSTALLATION. PERSONNAL PC.
        DATE-WRITTEN. 30-11-2023.
-       DATE-COMPILED. 30-11-2023.
+       DATE-COMPILED. 05-12-2023.
        SECURITY. NON-CONFIDENTIAL.
       ******************************************************************
       * OBJECTIF: Utilisation des sous-programmes
@@ -17,41 +17,68 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-PARAM1  PIC X(40).
-       01  WS-PARAM2  PIC X(40).
-         
+       01  WS-PROGRAMME-NOM  PIC X(09) VALUE "PRGCALLED".
+       01  WS-DECODAGE.
+           05  WS-CODE-STATUT     PIC X(02).
+           05  WS-MESSAGE-STATUT  PIC X(60).
+           05  WS-STATUT-RETOUR   PIC X(01).
+               88  WS-STATUT-RETOUR-OK VALUE "0".
+       01  WS-APPEL-ECHEC         PIC X(01) VALUE "N".
+           88  WS-APPEL-ECHEC-OUI VALUE "O".
+
       *******************************************************
       *  PARAGRAPHE PRINCIPAL
-      *******************************************************       
+      *******************************************************
        PROCEDURE DIVISION.
        DEBUT-PROGRAMME.
 
-           DISPLAY "PROGRAMME APPELANT: DEBUT DE TRAITEMENT".  
-           
+           DISPLAY "PROGRAMME APPELANT: DEBUT DE TRAITEMENT".
+
       *
-      ****** CALL PAR REFERENCE (CALL PAR DEFAUT)
-           MOVE "--> HELLO PROGRAMME APPELE" TO WS-PARAM1.  
-           MOVE "--> COMMENT VAS-TU?"        TO WS-PARAM2.  
+      ****** CALL DYNAMIQUE PAR REFERENCE (CALL PAR DEFAUT)
+      ****** SUR UN ENREGISTREMENT STRUCTURE (WS-DECODAGE)
+           MOVE "N" TO WS-APPEL-ECHEC.
+           MOVE "00" TO WS-CODE-STATUT.
+           MOVE SPACES TO WS-MESSAGE-STATUT.
            DISPLAY "--> JE FAIS UN CALL PAR REFERENCE!".
            DISPLAY "----------------------------------------".
-           DISPLAY "PARAMETRE 1: " WS-PARAM1.
-           DISPLAY "PARAMETRE 2: " WS-PARAM2.
-           CALL 'PRGCALLED' USING WS-PARAM1 WS-PARAM2.
-           DISPLAY "PARAMETRE 1: " WS-PARAM1.
-           DISPLAY "PARAMETRE 2: " WS-PARAM2.
+           DISPLAY "CODE STATUT ENVOYE: " WS-CODE-STATUT.
+           CALL WS-PROGRAMME-NOM USING WS-DECODAGE
+               ON EXCEPTION
+                   MOVE "O" TO WS-APPEL-ECHEC
+                   DISPLAY "--> ERREUR: SOUS-PROGRAMME "
+                           WS-PROGRAMME-NOM
+                           " INTROUVABLE OU DEFAILLANT"
+           END-CALL.
+           IF NOT WS-APPEL-ECHEC-OUI
+               DISPLAY "MESSAGE DECODE: " WS-MESSAGE-STATUT
+               IF NOT WS-STATUT-RETOUR-OK
+                   DISPLAY "--> CODE STATUT NON RECONNU"
+               END-IF
+           END-IF.
 
       *
-      ****** CALL PAR CONTENT 
-           MOVE "--> HELLO PROGRAMME APPELE" TO WS-PARAM1.  
-           MOVE "--> COMMENT VAS-TU?"        TO WS-PARAM2.  
+      ****** CALL DYNAMIQUE PAR CONTENT SUR LE MEME ENREGISTREMENT
+      ****** (LES CHANGEMENTS DE PRGCALLED NE SONT PAS RENVOYES)
+           MOVE "N" TO WS-APPEL-ECHEC.
+           MOVE "35" TO WS-CODE-STATUT.
+           MOVE SPACES TO WS-MESSAGE-STATUT.
            DISPLAY "--> JE FAIS UN CALL PAR CONTENT!".
            DISPLAY "----------------------------------------".
-           DISPLAY "PARAMETRE 1: " WS-PARAM1.
-           DISPLAY "PARAMETRE 2: " WS-PARAM2.
-           CALL 'PRGCALLED' USING BY CONTENT WS-PARAM1,
-                                  BY CONTENT WS-PARAM2.
+           DISPLAY "CODE STATUT ENVOYE: " WS-CODE-STATUT.
+           CALL WS-PROGRAMME-NOM USING BY CONTENT WS-DECODAGE
+               ON EXCEPTION
+                   MOVE "O" TO WS-APPEL-ECHEC
+                   DISPLAY "--> ERREUR: SOUS-PROGRAMME "
+                           WS-PROGRAMME-NOM
+                           " INTROUVABLE OU DEFAILLANT"
+           END-CALL.
+           IF NOT WS-APPEL-ECHEC-OUI
+               DISPLAY "MESSAGE (INCHANGE COTE APPELANT): "
+                       WS-MESSAGE-STATUT
+           END-IF.
 
-           DISPLAY "--> PROGRAMME APPELANT: FIN DE TRAITEMENT".    
+           DISPLAY "--> PROGRAMME APPELANT: FIN DE TRAITEMENT".
 
        FIN-PROGRAMME.
            STOP RUN.
