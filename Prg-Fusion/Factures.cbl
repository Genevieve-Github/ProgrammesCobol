@@ -41,7 +41,7 @@
 
       ******** FICHIER ASSURANCES
            SELECT FASSUR ASSIGN TO "ASSURANCES.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE-FASSUR.
 
@@ -51,6 +51,66 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE-FCLISOR.
 
+      ******** FICHIER DES ANOMALIES DEPARTEMENT/ASSUREUR NON TROUVES
+           SELECT FEXCEP ASSIGN TO "FACTURES-EXCEPTIONS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FEXCEP.
+
+      ******** FICHIER DES SOUS-TOTAUX PAR DEPARTEMENT ET REGION
+           SELECT FSOUSTOT ASSIGN TO "FACTURES-SOUSTOTAUX.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FSOUSTOT.
+
+      ******** FICHIER DE CHECKPOINT/REPRISE DU TRAITEMENT
+           SELECT FCKPT ASSIGN TO "FACTURES-CHECKPOINT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FCKPT.
+
+      ******** FICHIER PERMANENT DE CONTROLE DES EXECUTIONS
+           SELECT FCTRL ASSIGN TO "FACTURES-CONTROLE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FCTRL.
+
+      ******** VARIANTE CSV DU FICHIER DE SORTIE (POUR TABLEUR)
+           SELECT FCLISORCSV ASSIGN TO "FICHIERSOR.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FCLISORCSV.
+
+      ******** FICHIER DE CUMUL MENSUEL DES MONTANTS FACTURES
+           SELECT FCUMUL ASSIGN TO "FACTURES-CUMUL.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FCUMUL.
+
+      ******** FICHIER DE CLASSEMENT DES MEILLEURS CLIENTS PAR DEPT
+           SELECT FTOPN ASSIGN TO "FACTURES-TOPCLIENTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FTOPN.
+
+      ******** SIGNATURE DU DERNIER TRI DU FICHIER DEPARTEMENTS
+           SELECT FSIGDEPT ASSIGN TO "FACTURES-DEPT-SIGNATURE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FSIGDEPT.
+
+      ******** SIGNATURE DU DERNIER TRI DU FICHIER ASSURANCES
+           SELECT FSIGASSUR ASSIGN TO "FACTURES-ASSUR-SIGNATURE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FSIGASSUR.
+
+      ******** FICHIER DES TOTAUX PAR SOCIETE/PLAN
+           SELECT FSOCIETE ASSIGN TO "FACTURES-SOCIETES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-FSOCIETE.
+
       ******** FICHIER DE TRI DU FICHIER CLIENT
            SELECT SCLISOR ASSIGN TO SORTFILE.
 
@@ -74,6 +134,71 @@
       ******** FICHIER DE SORTIE
            COPY 'COBOL-FD-FCLISOR.cpy'.
 
+      ******** FICHIER DES ANOMALIES DEPARTEMENT/ASSUREUR NON TROUVES
+       FD  FEXCEP.
+       01  RCLISOR-EXCEPTION.
+           05  EXCEP-CLIENT-ID      PIC X(08).
+           05  FILLER               PIC X(01).
+           05  EXCEP-TYPE           PIC X(11).
+           05  FILLER               PIC X(01).
+           05  EXCEP-CODE           PIC X(08).
+           05  FILLER               PIC X(01).
+           05  EXCEP-LIBELLE        PIC X(40).
+
+      ******** FICHIER DES SOUS-TOTAUX PAR DEPARTEMENT ET REGION
+       FD  FSOUSTOT.
+       01  RSOUSTOT PIC X(80).
+
+      ******** FICHIER DE CHECKPOINT/REPRISE DU TRAITEMENT
+       FD  FCKPT.
+       01  RCKPT PIC X(20).
+
+      ******** FICHIER PERMANENT DE CONTROLE DES EXECUTIONS
+       FD  FCTRL.
+       01  RCTRL.
+           05  CTRL-DATE-JOUR       PIC 9(08).
+           05  FILLER               PIC X(01).
+           05  CTRL-NB-DEPT         PIC 9(05).
+           05  FILLER               PIC X(01).
+           05  CTRL-NB-ASSUR        PIC 9(05).
+           05  FILLER               PIC X(01).
+           05  CTRL-NB-CLIENT       PIC 9(05).
+           05  FILLER               PIC X(01).
+           05  CTRL-NB-CLISOR       PIC 9(05).
+           05  FILLER               PIC X(01).
+           05  CTRL-TOTAL-MONTANT   PIC 9(09)V99.
+
+      ******** VARIANTE CSV DU FICHIER DE SORTIE (POUR TABLEUR)
+       FD  FCLISORCSV.
+       01  RCLISORCSV PIC X(140).
+
+      ******** FICHIER DE CUMUL MENSUEL DES MONTANTS FACTURES
+       FD  FCUMUL.
+       01  RCUMUL.
+           05  CUMUL-ANNEE-MOIS     PIC 9(06).
+           05  FILLER               PIC X(01).
+           05  CUMUL-MONTANT        PIC 9(11)V99.
+
+      ******** FICHIER DE CLASSEMENT DES MEILLEURS CLIENTS PAR DEPT
+       FD  FTOPN.
+       01  RTOPN PIC X(80).
+
+      ******** SIGNATURE DU DERNIER TRI DU FICHIER DEPARTEMENTS
+       FD  FSIGDEPT.
+       01  RSIGDEPT.
+           05  RSIGDEPT-NB      PIC 9(05).
+           05  RSIGDEPT-SOMME   PIC 9(09).
+
+      ******** SIGNATURE DU DERNIER TRI DU FICHIER ASSURANCES
+       FD  FSIGASSUR.
+       01  RSIGASSUR.
+           05  RSIGASSUR-NB     PIC 9(05).
+           05  RSIGASSUR-SOMME  PIC 9(09).
+
+      ******** FICHIER DES TOTAUX PAR SOCIETE/PLAN
+       FD  FSOCIETE.
+       01  RSOCIETE PIC X(80).
+
       ******** FICHIER DE TRI DES CLIENTS
            COPY 'COBOL-FD-FCLISOR.cpy'
                REPLACING LEADING ==FD== BY ==SD== 
@@ -116,7 +241,88 @@
        01   WS-STATUS-FILE-FCLISOR PIC X(02).
            88 WS-STATUS-FILE-FCLISOR-OK  VALUE "00".
            88 WS-STATUS-FILE-FCLISOR-EOF VALUE "10".
-       01  WS-COMPTEUR-FILE-FCLISOR  PIC 9(05) VALUE ZEROES.    
+       01  WS-COMPTEUR-FILE-FCLISOR  PIC 9(05) VALUE ZEROES.
+
+       01   WS-STATUS-FILE-FEXCEP PIC X(02).
+           88 WS-STATUS-FILE-FEXCEP-OK  VALUE "00".
+       01  WS-COMPTEUR-FILE-FEXCEP  PIC 9(05) VALUE ZEROES.
+
+       01   WS-STATUS-FILE-FSOUSTOT PIC X(02).
+           88 WS-STATUS-FILE-FSOUSTOT-OK  VALUE "00".
+           88 WS-STATUS-FILE-FSOUSTOT-EOF VALUE "10".
+
+       01   WS-STATUS-FILE-FCKPT PIC X(02).
+           88 WS-STATUS-FILE-FCKPT-OK  VALUE "00".
+           88 WS-STATUS-FILE-FCKPT-EOF VALUE "10".
+
+       01   WS-STATUS-FILE-FCTRL PIC X(02).
+           88 WS-STATUS-FILE-FCTRL-OK  VALUE "00".
+
+       01   WS-STATUS-FILE-FCLISORCSV PIC X(02).
+           88 WS-STATUS-FILE-FCLISORCSV-OK  VALUE "00".
+       01  WS-CSV-MONTANT-INT   PIC 9(07).
+       01  WS-CSV-MONTANT-CENT  PIC 9(09).
+       01  WS-CSV-MONTANT-DEC   PIC 9(02).
+
+       01   WS-STATUS-FILE-FCUMUL PIC X(02).
+           88 WS-STATUS-FILE-FCUMUL-OK  VALUE "00".
+           88 WS-STATUS-FILE-FCUMUL-EOF VALUE "10".
+
+       01   WS-STATUS-FILE-FTOPN PIC X(02).
+           88 WS-STATUS-FILE-FTOPN-OK  VALUE "00".
+
+       01   WS-STATUS-FILE-FSIGDEPT PIC X(02).
+           88 WS-STATUS-FILE-FSIGDEPT-OK  VALUE "00".
+
+       01   WS-STATUS-FILE-FSIGASSUR PIC X(02).
+           88 WS-STATUS-FILE-FSIGASSUR-OK  VALUE "00".
+
+       01   WS-STATUS-FILE-FSOCIETE PIC X(02).
+           88 WS-STATUS-FILE-FSOCIETE-OK  VALUE "00".
+
+      ******************************************
+      *  SIGNATURES (NB D'ENREGISTREMENTS) POUR DETECTER SI LES
+      *  FICHIERS MAITRES DEPARTEMENT/ASSURANCE ONT CHANGE DEPUIS
+      *  LE DERNIER TRI, ET EVITER DE LES RETRIER INUTILEMENT
+      ******************************************
+       01  WS-DEPT-NB-ANCIEN    PIC 9(05) VALUE ZEROES.
+       01  WS-DEPT-NB-COURANT   PIC 9(05) VALUE ZEROES.
+       01  WS-DEPT-SOMME-ANCIEN  PIC 9(09) VALUE ZEROES.
+       01  WS-DEPT-SOMME-COURANT PIC 9(09) VALUE ZEROES.
+       01  WS-ASSUR-NB-ANCIEN   PIC 9(05) VALUE ZEROES.
+       01  WS-ASSUR-NB-COURANT  PIC 9(05) VALUE ZEROES.
+       01  WS-ASSUR-SOMME-ANCIEN  PIC 9(09) VALUE ZEROES.
+       01  WS-ASSUR-SOMME-COURANT PIC 9(09) VALUE ZEROES.
+       01  WS-SIG-IMAGE         PIC X(60).
+       01  WS-SIG-INDICE        PIC 9(03) COMP.
+
+      ******************************************
+      *  ZONE DE CLASSEMENT DES MEILLEURS CLIENTS PAR DEPARTEMENT
+      ******************************************
+       01  WS-MAX-TOPN PIC 9(02) VALUE 10.
+       01  WS-TABLE-TOPN.
+           05 WS-TOPN-ENTRY OCCURS 10 INDEXED BY WS-INDICE6 WS-INDICE7.
+               10 WS-TOPN-ID        PIC X(08) VALUE SPACES.
+               10 WS-TOPN-NOM       PIC X(20) VALUE SPACES.
+               10 WS-TOPN-PRENOM    PIC X(20) VALUE SPACES.
+               10 WS-TOPN-MONTANT   PIC 9(09)V99 VALUE ZEROES.
+       01  WS-NB-TOPN           PIC 9(02) VALUE ZEROES.
+       01  WS-TOPN-POS          PIC 9(02) VALUE ZEROES.
+       01  WS-EDIT-TOPN-MONTANT PIC Z.ZZZ.ZZ9,99.
+       01  WS-EDIT-TOPN-RANG    PIC 9(02).
+
+      ******************************************
+      *  ZONE DE CUMUL MENSUEL DES MONTANTS FACTURES
+      ******************************************
+       01  WS-TABLE-CUMUL.
+           05 WS-CUMUL-ENTRY OCCURS 500 INDEXED BY WS-INDICE5.
+               10 WS-CUMUL-MOIS      PIC 9(06) VALUE ZEROES.
+               10 WS-CUMUL-MONTANT   PIC 9(11)V99 VALUE ZEROES.
+       01  WS-NB-CUMUL          PIC 9(03) VALUE ZEROES.
+       01  WS-MOIS-COURANT      PIC 9(06) VALUE ZEROES.
+       01  WS-MOIS-TROUVE       PIC X(01) VALUE "N".
+           88 WS-MOIS-TROUVE-OUI VALUE "O".
+       01  WS-EDIT-CUMUL-MONTANT PIC Z.ZZZ.ZZZ.ZZ9,99.
 
        01  ws-tri pic x(154) value "+++".
 
@@ -124,12 +330,13 @@
       *  TABLE DES DEPARTEMENTS 
       *************************************    
        01  WS-TABLE-DEPARTEMENT.
-           05  WS-TABLE-DEPT OCCURS 120 
+           05  WS-TABLE-DEPT OCCURS 500
                        ASCENDING KEY IS WS-TABLE-DEPT-ID
                        INDEXED BY WS-INDICE.
                10  WS-TABLE-DEPT-ID PIC X(03).
                10  WS-TABLE-DEP      PIC X(23).
 		       10  WS-TABLE-REGION   PIC X(27).
+       01  WS-MAX-DEPT PIC 9(03) VALUE 500.
 
       **************************************
       *  ZONE DE TRAVAIL DU DEPARTEMENT
@@ -144,20 +351,31 @@
       *  TABLE DES ASSURANCES 
       *************************************    
        01  WS-TABLE-ASSURANCE.
-           05  WS-TABLE-ASSUR OCCURS 120 TIMES 
-                       ASCENDING KEY IS WS-TABLE-ASSUR-ID 
+           05  WS-TABLE-ASSUR OCCURS 500 TIMES
+                       ASCENDING KEY IS WS-TABLE-ASSUR-ID
                        INDEXED BY WS-INDICE2.
                10  WS-TABLE-ASSUR-ID PIC 9(08).
                10  WS-TABLE-ASSUREUR PIC X(30).
                10  WS-TABLE-SITUATION PIC X(08).
+               10  WS-TABLE-DATEDEBUT PIC 9(08).
+               10  WS-TABLE-DATEFIN   PIC 9(08).
+       01  WS-MAX-ASSUR PIC 9(03) VALUE 500.
+
+      **************************************
+      *  DATE DU JOUR POUR CONTROLE DE VALIDITE DES POLICES
+      **************************************
+       01  WS-DATE-JOUR PIC 9(08) VALUE ZEROES.
 
       **************************************
       *  ZONE DE TRAVAIL DE L'ASSUREUR
       **************************************
        01  WS-ASSUR.
-           05 WS-ASSUR-ID  PIC 9(08) VALUE ZEROES.
-           05 WS-ASSUR-NOM PIC X(30) VALUE SPACES.
-           05 WS-ASSUR-SIT PIC X(08) VALUE SPACES.
+           05 WS-ASSUR-ID       PIC 9(08) VALUE ZEROES.
+           05 WS-ASSUR-NOM      PIC X(30) VALUE SPACES.
+           05 WS-ASSUR-SIT      PIC X(08) VALUE SPACES.
+           05 WS-ASSUR-DATEFIN  PIC 9(08) VALUE ZEROES.
+       01  WS-COMPTEUR-POLICE-EXPIREE PIC 9(05) VALUE ZEROES.
+       01  WS-COMPTEUR-MONTANT-INVALIDE PIC 9(05) VALUE ZEROES.
 
 
       ******************************************
@@ -166,13 +384,88 @@
        01  WS-TOTAL-MONTANT   PIC 9(09)V99 VALUE ZEROES.
        01  WS-EDIT-MONTANT    PIC Z.ZZZ.ZZ9,99.
 
+      ******************************************
+      *  ZONE DE CONTROLE DE TOTALISATION
+      ******************************************
+       01  WS-RECONCILIATION.
+           88 WS-RECONCILIATION-OK    VALUE "O".
+           88 WS-RECONCILIATION-KO    VALUE "N".
+           05 WS-RECONCILIATION-FLAG  PIC X(01) VALUE "O".
+
+      ******************************************
+      *  ZONE DE TRAVAIL DES SOUS-TOTAUX PAR DEPARTEMENT/REGION
+      ******************************************
+       01  WS-SOUSTOT-DEPT-ID     PIC X(03) VALUE SPACES.
+       01  WS-SOUSTOT-DEPT-NOM    PIC X(23) VALUE SPACES.
+       01  WS-SOUSTOT-REGION      PIC X(27) VALUE SPACES.
+       01  WS-SOUSTOT-NB          PIC 9(05) VALUE ZEROES.
+       01  WS-SOUSTOT-MONTANT     PIC 9(09)V99 VALUE ZEROES.
+       01  WS-SOUSTOT-EDIT-MONTANT PIC Z.ZZZ.ZZ9,99.
+       01  WS-PREMIER-ENREG       PIC X(01) VALUE "O".
+           88 WS-PREMIER-ENREG-OUI VALUE "O".
+
+       01  WS-TABLE-REGION-TOTAL.
+           05 WS-REGION-ENTRY OCCURS 500 INDEXED BY WS-INDICE3.
+               10 WS-REGION-NOM      PIC X(27) VALUE SPACES.
+               10 WS-REGION-NB       PIC 9(05) VALUE ZEROES.
+               10 WS-REGION-MONTANT  PIC 9(09)V99 VALUE ZEROES.
+       01  WS-NB-REGIONS PIC 9(03) VALUE ZEROES.
+       01  WS-REGION-TROUVE PIC X(01) VALUE "N".
+           88 WS-REGION-TROUVE-OUI VALUE "O".
+
+      ******************************************
+      *  ZONE DE CUMUL PAR SOCIETE/PLAN (SEGREGATION MULTI-SOCIETE)
+      ******************************************
+       01  WS-TABLE-SOCIETE-TOTAL.
+           05 WS-SOCIETE-ENTRY OCCURS 50 INDEXED BY WS-INDICE8.
+               10 WS-SOCIETE-CODE    PIC X(05) VALUE SPACES.
+               10 WS-SOCIETE-NB      PIC 9(05) VALUE ZEROES.
+               10 WS-SOCIETE-MONTANT PIC 9(09)V99 VALUE ZEROES.
+       01  WS-NB-SOCIETES PIC 9(02) VALUE ZEROES.
+       01  WS-SOCIETE-TROUVE PIC X(01) VALUE "N".
+           88 WS-SOCIETE-TROUVE-OUI VALUE "O".
+       01  WS-EDIT-SOCIETE-MONTANT PIC Z.ZZZ.ZZ9,99.
+
+      ******************************************
+      *  ZONE DE DETECTION DES CLIENTS EN DOUBLE
+      ******************************************
+       01  WS-TABLE-CLIENTS-VUS.
+           05 WS-CLIENT-VU-ENTRY OCCURS 5000 INDEXED BY WS-INDICE4.
+               10 WS-CLIENT-VU-ID PIC X(08) VALUE SPACES.
+       01  WS-NB-CLIENTS-VUS  PIC 9(04) VALUE ZEROES.
+       01  WS-MAX-CLIENTS-VUS PIC 9(04) VALUE 5000.
+       01  WS-CLIENT-DOUBLON  PIC X(01) VALUE "N".
+           88 WS-CLIENT-DOUBLON-OUI VALUE "O".
+       01  WS-COMPTEUR-DOUBLONS PIC 9(05) VALUE ZEROES.
+
+      ******************************************
+      *  ZONE DE CHECKPOINT/REPRISE DU TRAITEMENT
+      ******************************************
+       01  WS-CKPT-DEPT       PIC X(01) VALUE "N".
+           88 WS-CKPT-DEPT-OK VALUE "O".
+       01  WS-CKPT-ASSUR      PIC X(01) VALUE "N".
+           88 WS-CKPT-ASSUR-OK VALUE "O".
+       01  WS-CKPT-DERNIER-CLIENT PIC X(08) VALUE SPACES.
+       01  WS-CKPT-RESUME     PIC X(01) VALUE "O".
+           88 WS-CKPT-RESUME-ATTEINT VALUE "O".
+       01  WS-CKPT-LIGNE      PIC X(20) VALUE SPACES.
+       01  WS-COMPTEUR-CKPT-IGNORES PIC 9(05) VALUE ZEROES.
+       01  WS-COMPTEUR-FILE-FCLIENT-TRAITE PIC 9(05) VALUE ZEROES.
+
        PROCEDURE DIVISION.
        0000-MAIN-DEB.
       *******************************************************
       *  PARAGRAPHE PRINCIPAL
       *******************************************************
       *
-      *********** CONTROLE D'EXISTENCE DU FICHIER FCLIENT    
+      *********** DATE DU JOUR POUR CONTROLE DE VALIDITE DES POLICES
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR.
+      *
+      *********** LECTURE DU CHECKPOINT D'UNE EXECUTION PRECEDENTE
+           PERFORM 6005-LECTURE-CHECKPOINT-DEBUT
+              THRU 6005-LECTURE-CHECKPOINT-FIN.
+      *
+      *********** CONTROLE D'EXISTENCE DU FICHIER FCLIENT
            OPEN INPUT FCLIENT.
            IF NOT WS-STATUS-FILE-FCLIENT-OK
                DISPLAY "ERREUR OUVERTURE FICHIER 'FCLIENT': "
@@ -186,28 +479,36 @@
            IF NOT WS-STATUS-FILE-FDEPT-OK
                DISPLAY "ERREUR OUVERTURE FICHIER 'FDEPT': "
                    WS-STATUS-FILE-FDEPT
-           ELSE 
-               PERFORM 6010-TRAITEMENT-FICHIER-DEPARTEMENT-DEBUT THRU   
+           ELSE
+               CLOSE FDEPT
+               PERFORM 6010-TRAITEMENT-FICHIER-DEPARTEMENT-DEBUT THRU
                        6010-TRAITEMENT-FICHIER-DEPARTEMENT-FIN
+               MOVE "O" TO WS-CKPT-DEPT
+               PERFORM 6007-ECRITURE-CHECKPOINT-DEBUT
+                  THRU 6007-ECRITURE-CHECKPOINT-FIN
            END-IF.
-           
+
            DISPLAY "NOMBRE DE DEPARTEMENTS CHARGES EN TABLES: "
                    WS-COMPTEUR-FILE-FDEPT.
-           CLOSE FDEPT.            
+           CLOSE FDEPT.
       *
       *********** TRAITEMENT DU FICHIER FASSUR ET CHARGEMENT EN TABLE     
            OPEN INPUT FASSUR.
            IF NOT WS-STATUS-FILE-FASSUR-OK
                DISPLAY "ERREUR OUVERTURE FICHIER 'FASSUR': "
                    WS-STATUS-FILE-FASSUR
-           ELSE 
-               PERFORM 6030-TRAITEMENT-FICHIER-ASSURANCE-DEBUT THRU   
+           ELSE
+               CLOSE FASSUR
+               PERFORM 6030-TRAITEMENT-FICHIER-ASSURANCE-DEBUT THRU
                        6030-TRAITEMENT-FICHIER-ASSURANCE-FIN
+               MOVE "O" TO WS-CKPT-ASSUR
+               PERFORM 6007-ECRITURE-CHECKPOINT-DEBUT
+                  THRU 6007-ECRITURE-CHECKPOINT-FIN
            END-IF.
-           
+
            DISPLAY "NOMBRE D'ASSUREURS CHARGES EN TABLES: "
                    WS-COMPTEUR-FILE-FASSUR.
-           CLOSE FASSUR.            
+           CLOSE FASSUR.
       *
       *********** OUVERTURE DU FICHIER EN SORTIE EXISTANT     
            OPEN OUTPUT FCLISOR.
@@ -220,9 +521,23 @@
                        WS-STATUS-FILE-FCLISOR
                END-IF
            END-IF.
-           
-           IF  WS-STATUS-FILE-FCLIENT-OK 
-           AND WS-STATUS-FILE-FDEPT-OK 
+
+      *********** OUVERTURE DU FICHIER DES ANOMALIES
+           OPEN OUTPUT FEXCEP.
+           IF NOT WS-STATUS-FILE-FEXCEP-OK
+               DISPLAY "ERREUR OUVERTURE FICHIER 'FEXCEP': "
+                   WS-STATUS-FILE-FEXCEP
+           END-IF.
+
+      *********** OUVERTURE DE LA VARIANTE CSV DU FICHIER DE SORTIE
+           OPEN OUTPUT FCLISORCSV.
+           IF NOT WS-STATUS-FILE-FCLISORCSV-OK
+               DISPLAY "ERREUR OUVERTURE FICHIER 'FCLISORCSV': "
+                   WS-STATUS-FILE-FCLISORCSV
+           END-IF.
+
+           IF  WS-STATUS-FILE-FCLIENT-OK
+           AND WS-STATUS-FILE-FDEPT-OK
            AND WS-STATUS-FILE-FCLISOR-OK
       ***** LECTURE DU FICHIER CLIENT ET ECRITURE EN SORTIE
                PERFORM 6060-TRAITEMENT-FICHIER-FCLIENT-DEBUT THRU
@@ -230,39 +545,198 @@
       ***** TRI INTERNE DU FICHIER FCLISOR
                PERFORM 6050-TRI-FICHIER-SCLISOR-DEBUT
                   THRU 6050-TRI-FICHIER-SCLISOR-FIN
+      ***** RAPPORT DES SOUS-TOTAUX PAR DEPARTEMENT ET REGION
+               PERFORM 6100-RAPPORT-SOUSTOTAUX-DEBUT
+                  THRU 6100-RAPPORT-SOUSTOTAUX-FIN
            END-IF.
 
+           CLOSE FEXCEP.
+           CLOSE FCLISORCSV.
+           DISPLAY "NOMBRE D'ANOMALIES DEPT/ASSUREUR NON TROUVES: "
+                       WS-COMPTEUR-FILE-FEXCEP.
+           DISPLAY "DONT POLICES D'ASSURANCE EXPIREES: "
+                       WS-COMPTEUR-POLICE-EXPIREE.
+           DISPLAY "DONT CLIENTS EN DOUBLE EXCLUS: "
+                       WS-COMPTEUR-DOUBLONS.
+           DISPLAY "DONT MONTANTS NON NUMERIQUES EXCLUS: "
+                       WS-COMPTEUR-MONTANT-INVALIDE.
+
            DISPLAY "NOMBRE D'ENREGISTREMENTS CLIENTS LUS: "
                        WS-COMPTEUR-FILE-FCLIENT.
-               
+
            CLOSE FCLISOR.
            DISPLAY "NOMBRE D'ENREGISTREMENTS COMPTE-RENDU ECRITS: "
-                    WS-COMPTEUR-FILE-FCLISOR.    
+                    WS-COMPTEUR-FILE-FCLISOR.
+      *
+      ****** CONTROLE DE TOTALISATION FCLIENT / FCLISOR
+      ****** (SEULEMENT SI LE TRAITEMENT CLIENT A REELLEMENT EU LIEU :
+      ****** SINON LES COMPTEURS SONT TOUS A ZERO, LA COMPARAISON EST
+      ****** FAUSSEMENT VRAIE ET LE CHECKPOINT SERAIT EFFACE A TORT)
+           IF  WS-STATUS-FILE-FCLIENT-OK
+           AND WS-STATUS-FILE-FDEPT-OK
+           AND WS-STATUS-FILE-FCLISOR-OK
+               PERFORM 6090-CONTROLE-TOTAUX-DEBUT
+                  THRU 6090-CONTROLE-TOTAUX-FIN
+           ELSE
+               SET WS-RECONCILIATION-KO TO TRUE
+               DISPLAY "--> CONTROLE DE TOTALISATION IGNORE: "
+                       "OUVERTURE FICHIER(S) EN ECHEC"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
       *
       ****** AFFICHAGE DU MONTANT TOTAL DES SALAIRES.
            DISPLAY "==============================================".
            MOVE WS-TOTAL-MONTANT TO WS-EDIT-MONTANT.
            DISPLAY "TOTAL MONTANT: " WS-EDIT-MONTANT.
            DISPLAY "==============================================".
+      *
+      ****** JOURNALISATION PERMANENTE DE L'EXECUTION
+           PERFORM 6099-ECRITURE-CONTROLE-DEBUT
+              THRU 6099-ECRITURE-CONTROLE-FIN.
+      *
+      ****** CUMUL MENSUEL DES MONTANTS FACTURES (ANNEE EN COURS)
+           PERFORM 6098-ACCUMULATION-MENSUELLE-DEBUT
+              THRU 6098-ACCUMULATION-MENSUELLE-FIN.
+      *
+      ****** TOTAUX PAR SOCIETE/PLAN (SEGREGATION MULTI-SOCIETE)
+           PERFORM 6097-ECRITURE-SOCIETES-DEBUT
+              THRU 6097-ECRITURE-SOCIETES-FIN.
 
        0000-MAIN-FIN.
            STOP RUN.
 
+      *******************************************************
+      *  LECTURE DU CHECKPOINT D'UNE EXECUTION PRECEDENTE
+      *******************************************************
+       6005-LECTURE-CHECKPOINT-DEBUT.
+
+           OPEN INPUT FCKPT.
+
+           IF WS-STATUS-FILE-FCKPT-OK
+               PERFORM UNTIL NOT WS-STATUS-FILE-FCKPT-OK
+                   READ FCKPT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RCKPT (1:5) = "DEPT="
+                               MOVE RCKPT (6:1) TO WS-CKPT-DEPT
+                           END-IF
+                           IF RCKPT (1:6) = "ASSUR="
+                               MOVE RCKPT (7:1) TO WS-CKPT-ASSUR
+                           END-IF
+                           IF RCKPT (1:7) = "CLIENT="
+                               MOVE RCKPT (8:8)
+                                    TO WS-CKPT-DERNIER-CLIENT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FCKPT
+               DISPLAY "--> CHECKPOINT TROUVE: REPRISE DU TRAITEMENT"
+           ELSE
+               DISPLAY "--> AUCUN CHECKPOINT: DEMARRAGE COMPLET"
+           END-IF.
+
+           IF WS-CKPT-DERNIER-CLIENT NOT = SPACES
+               MOVE "N" TO WS-CKPT-RESUME
+           END-IF.
+
+       6005-LECTURE-CHECKPOINT-FIN.
+           EXIT.
+
+      *******************************************************
+      *  ECRITURE/MISE A JOUR DU CHECKPOINT
+      *******************************************************
+       6007-ECRITURE-CHECKPOINT-DEBUT.
+
+           OPEN OUTPUT FCKPT.
+
+           IF WS-STATUS-FILE-FCKPT-OK
+               MOVE SPACES TO RCKPT
+               STRING "DEPT=" WS-CKPT-DEPT DELIMITED BY SIZE INTO RCKPT
+               WRITE RCKPT
+
+               MOVE SPACES TO RCKPT
+               STRING "ASSUR=" WS-CKPT-ASSUR
+                      DELIMITED BY SIZE INTO RCKPT
+               WRITE RCKPT
+
+               IF WS-CKPT-DERNIER-CLIENT NOT = SPACES
+                   MOVE SPACES TO RCKPT
+                   STRING "CLIENT=" WS-CKPT-DERNIER-CLIENT
+                          DELIMITED BY SIZE INTO RCKPT
+                   WRITE RCKPT
+               END-IF
+
+               CLOSE FCKPT
+           END-IF.
+
+       6007-ECRITURE-CHECKPOINT-FIN.
+           EXIT.
+
       *********************************************
-      *  TRAITEMENT DU FICHIER DES DEPARTEMENTS 
+      *  TRAITEMENT DU FICHIER DES DEPARTEMENTS
       *********************************************
        6010-TRAITEMENT-FICHIER-DEPARTEMENT-DEBUT.
-           
+
            DISPLAY "--> DEBUT DE TRAITEMENT FICHIER DEPARTEMENT".
       *
-      ****** TRI DU FICHIER DES DEPARTEMENTS
-           DISPLAY "--> DEBUT DE TRI FICHIER DEPARTEMENT"
-           SORT SDEPT ON ASCENDING KEY SDEPT-REC-ID
-               USING FDEPT GIVING FDEPT.
-
-           DISPLAY "--> FIN DE TRI FICHIER DEPARTEMENT".
+      ****** DETECTION D'UN FICHIER DEPARTEMENT INCHANGE DEPUIS
+      ****** LE DERNIER TRI (NOMBRE D'ENREGISTREMENTS + SOMME DE
+      ****** CONTROLE SUR LE CONTENU, POUR DETECTER AUSSI UNE
+      ****** MODIFICATION A EFFECTIF CONSTANT)
+           MOVE ZEROES TO WS-DEPT-NB-ANCIEN.
+           MOVE ZEROES TO WS-DEPT-SOMME-ANCIEN.
+           OPEN INPUT FSIGDEPT.
+           IF WS-STATUS-FILE-FSIGDEPT-OK
+               READ FSIGDEPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RSIGDEPT-NB    TO WS-DEPT-NB-ANCIEN
+                       MOVE RSIGDEPT-SOMME TO WS-DEPT-SOMME-ANCIEN
+               END-READ
+           END-IF.
+           CLOSE FSIGDEPT.
 
+           MOVE ZEROES TO WS-DEPT-NB-COURANT.
+           MOVE ZEROES TO WS-DEPT-SOMME-COURANT.
+           OPEN INPUT FDEPT.
+           PERFORM UNTIL NOT WS-STATUS-FILE-FDEPT-OK
+               READ FDEPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-DEPT-NB-COURANT
+                       MOVE RDEPT TO WS-SIG-IMAGE
+                       PERFORM VARYING WS-SIG-INDICE FROM 1 BY 1
+                               UNTIL WS-SIG-INDICE > 55
+                           COMPUTE WS-DEPT-SOMME-COURANT =
+                                   WS-DEPT-SOMME-COURANT +
+                                   FUNCTION ORD (WS-SIG-IMAGE
+                                       (WS-SIG-INDICE:1))
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
            CLOSE FDEPT.
+
+           IF WS-DEPT-NB-COURANT = WS-DEPT-NB-ANCIEN
+           AND WS-DEPT-SOMME-COURANT = WS-DEPT-SOMME-ANCIEN
+           AND WS-DEPT-NB-ANCIEN > ZEROES
+               DISPLAY "--> FICHIER DEPARTEMENT INCHANGE, TRI IGNORE"
+           ELSE
+      ****** TRI DU FICHIER DES DEPARTEMENTS
+               DISPLAY "--> DEBUT DE TRI FICHIER DEPARTEMENT"
+               SORT SDEPT ON ASCENDING KEY SDEPT-REC-ID
+                   USING FDEPT GIVING FDEPT
+               DISPLAY "--> FIN DE TRI FICHIER DEPARTEMENT"
+
+               OPEN OUTPUT FSIGDEPT
+               MOVE WS-DEPT-NB-COURANT    TO RSIGDEPT-NB
+               MOVE WS-DEPT-SOMME-COURANT TO RSIGDEPT-SOMME
+               WRITE RSIGDEPT
+               CLOSE FSIGDEPT
+           END-IF.
+
            OPEN INPUT FDEPT.
       *
       ****** LECTURE FICHIER FDEPT 
@@ -284,11 +758,15 @@
       ****** CHARGEMENT DE LA TABLE DES DEPARTEMENTS  
        6020-CHARGEMENT-TABLE-DEPT-DEBUT.
 
-           MOVE RDEPT-ID       TO WS-TABLE-DEPT-ID (WS-INDICE).
-           MOVE RDEPT-DEPT     TO WS-TABLE-DEP (WS-INDICE).
-           MOVE RDEPT-REGION   TO WS-TABLE-REGION (WS-INDICE).
-
-           SET WS-INDICE UP BY 1.
+           IF WS-INDICE > WS-MAX-DEPT
+               DISPLAY "--> ! PLUS DE " WS-MAX-DEPT " DEPARTEMENTS! "
+                       RDEPT-ID " NON CHARGE EN TABLE"
+           ELSE
+               MOVE RDEPT-ID       TO WS-TABLE-DEPT-ID (WS-INDICE)
+               MOVE RDEPT-DEPT     TO WS-TABLE-DEP (WS-INDICE)
+               MOVE RDEPT-REGION   TO WS-TABLE-REGION (WS-INDICE)
+               SET WS-INDICE UP BY 1
+           END-IF.
 
       *     DISPLAY "RDEPT-ID: " RDEPT-ID.
       *     DISPLAY "RDEPT-DEP: " RDEPT-DEP.
@@ -304,17 +782,66 @@
       *  TRAITEMENT DU FICHIER DES ASSURANCE 
       *********************************************
        6030-TRAITEMENT-FICHIER-ASSURANCE-DEBUT.
-           
+
            DISPLAY "--> DEBUT DE TRAITEMENT FICHIER ASSURANCE".
       *
-      ****** TRI DU FICHIER DES ASSURANCES
-           DISPLAY "--> DEBUT DE TRI FICHIER ASSURANCE"
-           SORT SASSUR ON ASCENDING KEY SASSUR-REC-IDENTIF
-               USING FASSUR GIVING FASSUR.
-
-           DISPLAY "--> FIN DE TRI FICHIER ASSURANCE".
+      ****** DETECTION D'UN FICHIER ASSURANCE INCHANGE DEPUIS
+      ****** LE DERNIER TRI (NOMBRE D'ENREGISTREMENTS + SOMME DE
+      ****** CONTROLE SUR LE CONTENU, POUR DETECTER AUSSI UNE
+      ****** MODIFICATION A EFFECTIF CONSTANT)
+           MOVE ZEROES TO WS-ASSUR-NB-ANCIEN.
+           MOVE ZEROES TO WS-ASSUR-SOMME-ANCIEN.
+           OPEN INPUT FSIGASSUR.
+           IF WS-STATUS-FILE-FSIGASSUR-OK
+               READ FSIGASSUR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RSIGASSUR-NB    TO WS-ASSUR-NB-ANCIEN
+                       MOVE RSIGASSUR-SOMME TO WS-ASSUR-SOMME-ANCIEN
+               END-READ
+           END-IF.
+           CLOSE FSIGASSUR.
 
+           MOVE ZEROES TO WS-ASSUR-NB-COURANT.
+           MOVE ZEROES TO WS-ASSUR-SOMME-COURANT.
+           OPEN INPUT FASSUR.
+           PERFORM UNTIL NOT WS-STATUS-FILE-FASSUR-OK
+               READ FASSUR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-ASSUR-NB-COURANT
+                       MOVE RASSUR TO WS-SIG-IMAGE
+                       PERFORM VARYING WS-SIG-INDICE FROM 1 BY 1
+                               UNTIL WS-SIG-INDICE > 59
+                           COMPUTE WS-ASSUR-SOMME-COURANT =
+                                   WS-ASSUR-SOMME-COURANT +
+                                   FUNCTION ORD (WS-SIG-IMAGE
+                                       (WS-SIG-INDICE:1))
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
            CLOSE FASSUR.
+
+           IF WS-ASSUR-NB-COURANT = WS-ASSUR-NB-ANCIEN
+           AND WS-ASSUR-SOMME-COURANT = WS-ASSUR-SOMME-ANCIEN
+           AND WS-ASSUR-NB-ANCIEN > ZEROES
+               DISPLAY "--> FICHIER ASSURANCE INCHANGE, TRI IGNORE"
+           ELSE
+      ****** TRI DU FICHIER DES ASSURANCES
+               DISPLAY "--> DEBUT DE TRI FICHIER ASSURANCE"
+               SORT SASSUR ON ASCENDING KEY SASSUR-REC-NUMACT
+                   USING FASSUR GIVING FASSUR
+               DISPLAY "--> FIN DE TRI FICHIER ASSURANCE"
+
+               OPEN OUTPUT FSIGASSUR
+               MOVE WS-ASSUR-NB-COURANT    TO RSIGASSUR-NB
+               MOVE WS-ASSUR-SOMME-COURANT TO RSIGASSUR-SOMME
+               WRITE RSIGASSUR
+               CLOSE FSIGASSUR
+           END-IF.
+
            OPEN INPUT FASSUR.
       *
       ****** LECTURE FICHIER FASSUR 
@@ -336,11 +863,24 @@
       ****** CHARGEMENT DE LA TABLE DES ASSURANCES  
        6040-CHARGEMENT-TABLE-ASSUR-DEBUT.
 
-           MOVE RASSUR-IDENTIF   TO WS-TABLE-ASSUR-ID (WS-INDICE2).
-           MOVE RASSUR-ASSUREUR  TO WS-TABLE-ASSUREUR (WS-INDICE2).
-           MOVE RASSUR-SITUATION TO WS-TABLE-SITUATION (WS-INDICE2).
-
-           SET WS-INDICE2 UP BY 1.
+           IF WS-INDICE2 > WS-MAX-ASSUR
+               DISPLAY "--> ! PLUS DE " WS-MAX-ASSUR " ASSUREURS! "
+                       RASSUR-NUMACT " NON CHARGE EN TABLE"
+           ELSE
+               MOVE RASSUR-NUMACT    TO WS-TABLE-ASSUR-ID (WS-INDICE2)
+               MOVE RASSUR-LIBELLE   TO WS-TABLE-ASSUREUR (WS-INDICE2)
+               MOVE RASSUR-DATEDEBUT TO WS-TABLE-DATEDEBUT (WS-INDICE2)
+               MOVE RASSUR-DATEFIN   TO WS-TABLE-DATEFIN (WS-INDICE2)
+      ****** LA SITUATION N'EST PAS UN CHAMP DU FICHIER : ELLE EST
+      ****** DEDUITE DE LA DATE DE FIN PAR RAPPORT A LA DATE DU JOUR
+               IF RASSUR-DATEFIN > ZEROES
+               AND RASSUR-DATEFIN < WS-DATE-JOUR
+                   MOVE "EXPIREE" TO WS-TABLE-SITUATION (WS-INDICE2)
+               ELSE
+                   MOVE "ACTIF"   TO WS-TABLE-SITUATION (WS-INDICE2)
+               END-IF
+               SET WS-INDICE2 UP BY 1
+           END-IF.
 
       *     DISPLAY "RDEPT-ID: " RDEPT-ID.
       *     DISPLAY "RDEPT-DEP: " RDEPT-DEP.
@@ -359,7 +899,8 @@
            
            DISPLAY "--> DEBUT DE TRI FICHIER CLIENT SORTIE"
 
-           SORT SCLISOR ON ASCENDING KEY RCLISOR-ID-DEPT, RCLISOR-NOM
+           SORT SCLISOR ON ASCENDING KEY SCLISOR-REC-ID-DEPT,
+                                          SCLISOR-REC-NOM
                USING FCLISOR GIVING FCLISOR.
 
            DISPLAY "--> FIN DE TRI FICHIER CLIENT SORTIE".
@@ -378,13 +919,25 @@
       *
       ****** LECTURE FICHIER FCLIENT 
            PERFORM UNTIL NOT WS-STATUS-FILE-FCLIENT-OK
-               READ FCLIENT 
-                   AT END    
+               READ FCLIENT
+                   AT END
                        DISPLAY "--> FIN DE TRAITEMENT FICHIER CLIENT"
-                   NOT AT END 
+                   NOT AT END
                        ADD 1 TO WS-COMPTEUR-FILE-FCLIENT
-                       PERFORM 6070-TRAITEMENT-FICHIER-SORTIE-DEBUT THRU 
-                               6070-TRAITEMENT-FICHIER-SORTIE-FIN
+                       IF NOT WS-CKPT-RESUME-ATTEINT
+                           DISPLAY "--> CHECKPOINT: CLIENT " RCLIENT-ID
+                                   " DEJA TRAITE, IGNORE"
+                           ADD 1 TO WS-COMPTEUR-CKPT-IGNORES
+                           IF RCLIENT-ID = WS-CKPT-DERNIER-CLIENT
+                               SET WS-CKPT-RESUME-ATTEINT TO TRUE
+                           END-IF
+                       ELSE
+                           PERFORM 6070-TRAITEMENT-FICHIER-SORTIE-DEBUT
+                              THRU 6070-TRAITEMENT-FICHIER-SORTIE-FIN
+                           MOVE RCLIENT-ID TO WS-CKPT-DERNIER-CLIENT
+                           PERFORM 6007-ECRITURE-CHECKPOINT-DEBUT
+                              THRU 6007-ECRITURE-CHECKPOINT-FIN
+                       END-IF
            END-PERFORM.
 
            CLOSE FCLIENT.
@@ -394,66 +947,603 @@
           EXIT.
 
 
+      *******************************************************
+      *  DETECTION DES CLIENTS EN DOUBLE
+      *******************************************************
+       6065-DETECTION-DOUBLON-DEBUT.
+
+           MOVE "N" TO WS-CLIENT-DOUBLON.
+
+           IF WS-NB-CLIENTS-VUS > ZEROES
+               PERFORM VARYING WS-INDICE4 FROM 1 BY 1
+                       UNTIL WS-INDICE4 > WS-NB-CLIENTS-VUS
+                   IF WS-CLIENT-VU-ID (WS-INDICE4) = RCLIENT-ID
+                       MOVE "O" TO WS-CLIENT-DOUBLON
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WS-CLIENT-DOUBLON-OUI
+               INITIALIZE RCLISOR-EXCEPTION
+               MOVE RCLIENT-ID    TO EXCEP-CLIENT-ID
+               MOVE "DOUBLON"     TO EXCEP-TYPE
+               MOVE RCLIENT-DEPT  TO EXCEP-CODE
+               MOVE "CLIENT EN DOUBLE - FACTURE EXCLUE"
+                                  TO EXCEP-LIBELLE
+               WRITE RCLISOR-EXCEPTION
+               ADD 1 TO WS-COMPTEUR-FILE-FEXCEP
+               ADD 1 TO WS-COMPTEUR-DOUBLONS
+           ELSE
+               IF WS-NB-CLIENTS-VUS < WS-MAX-CLIENTS-VUS
+                   ADD 1 TO WS-NB-CLIENTS-VUS
+                   SET WS-INDICE4 TO WS-NB-CLIENTS-VUS
+                   MOVE RCLIENT-ID TO WS-CLIENT-VU-ID (WS-INDICE4)
+               ELSE
+                   DISPLAY "--> ! PLUS DE " WS-MAX-CLIENTS-VUS
+                           " CLIENTS SUIVIS POUR DOUBLONS!"
+               END-IF
+           END-IF.
+
+       6065-DETECTION-DOUBLON-FIN.
+           EXIT.
+
       *******************************************************
       *  TRAITEMENT DU FICHIER EN SORTIE
       *******************************************************
        6070-TRAITEMENT-FICHIER-SORTIE-DEBUT.
       *
+      ****** DETECTION DES CLIENTS EN DOUBLE
+           PERFORM 6065-DETECTION-DOUBLON-DEBUT
+              THRU 6065-DETECTION-DOUBLON-FIN.
+
+           IF NOT WS-CLIENT-DOUBLON-OUI
+      *
       ****** RECHERCHE DU DEPARTEMENT DANS LA TABLE
-           INITIALIZE WS-DEPT.
+           INITIALIZE WS-DEPT
 
-           SET WS-INDICE TO 1.
+           SET WS-INDICE TO 1
 
            SEARCH ALL WS-TABLE-DEPT
-               AT END 
-                   DISPLAY 'DEPARTEMENT NON TROUVE NO: ' RCLIENT-DEPT
+               AT END
+                   INITIALIZE RCLISOR-EXCEPTION
+                   MOVE RCLIENT-ID    TO EXCEP-CLIENT-ID
+                   MOVE "DEPARTEMENT" TO EXCEP-TYPE
+                   MOVE RCLIENT-DEPT  TO EXCEP-CODE
+                   MOVE "DEPARTEMENT NON TROUVE" TO EXCEP-LIBELLE
+                   WRITE RCLISOR-EXCEPTION
+                   ADD 1 TO WS-COMPTEUR-FILE-FEXCEP
                WHEN WS-TABLE-DEPT-ID (WS-INDICE) = RCLIENT-DEPT
                    MOVE WS-TABLE-DEP (WS-INDICE)    TO WS-DEPART
                    MOVE WS-TABLE-REGION (WS-INDICE) TO WS-REGION
-           END-SEARCH.   
+           END-SEARCH
       *
       ****** RECHERCHE DE L'ASSUREUR DANS LA TABLE
-           INITIALIZE WS-ASSUR.
+           INITIALIZE WS-ASSUR
 
-           SET WS-INDICE2 TO 1.
+           SET WS-INDICE2 TO 1
 
            SEARCH ALL WS-TABLE-ASSUR
-               AT END 
-                   DISPLAY 'ASSUREUR NON TROUVE NO: ' RCLIENT-ASSUR
+               AT END
+                   INITIALIZE RCLISOR-EXCEPTION
+                   MOVE RCLIENT-ID    TO EXCEP-CLIENT-ID
+                   MOVE "ASSUREUR"    TO EXCEP-TYPE
+                   MOVE RCLIENT-ASSUR TO EXCEP-CODE
+                   MOVE "ASSUREUR NON TROUVE" TO EXCEP-LIBELLE
+                   WRITE RCLISOR-EXCEPTION
+                   ADD 1 TO WS-COMPTEUR-FILE-FEXCEP
                WHEN WS-TABLE-ASSUR-ID (WS-INDICE2) = RCLIENT-ASSUR
                    MOVE WS-TABLE-ASSUR-ID (WS-INDICE2) TO WS-ASSUR-ID
                    MOVE WS-TABLE-ASSUREUR (WS-INDICE2) 
                                                   TO WS-ASSUR-NOM
-                   MOVE WS-TABLE-SITUATION (WS-INDICE2) 
+                   MOVE WS-TABLE-SITUATION (WS-INDICE2)
                                                   TO WS-ASSUR-SIT
-           END-SEARCH.               
+                   MOVE WS-TABLE-DATEFIN (WS-INDICE2)
+                                                  TO WS-ASSUR-DATEFIN
+           END-SEARCH
+      *
+      ****** CONTROLE DE VALIDITE NUMERIQUE DU MONTANT
+           IF FUNCTION TEST-NUMVAL(RCLIENT-MONTANT) NOT = 0
+               INITIALIZE RCLISOR-EXCEPTION
+               MOVE RCLIENT-ID    TO EXCEP-CLIENT-ID
+               MOVE "MONTANT"     TO EXCEP-TYPE
+               MOVE RCLIENT-MONTANT (1:8) TO EXCEP-CODE
+               MOVE "MONTANT NON NUMERIQUE" TO EXCEP-LIBELLE
+               WRITE RCLISOR-EXCEPTION
+               ADD 1 TO WS-COMPTEUR-FILE-FEXCEP
+               ADD 1 TO WS-COMPTEUR-MONTANT-INVALIDE
+           ELSE
+      *
+      ****** CONTROLE DE VALIDITE DE LA POLICE D'ASSURANCE
+           IF WS-ASSUR-DATEFIN > ZEROES
+           AND WS-ASSUR-DATEFIN < WS-DATE-JOUR
+               INITIALIZE RCLISOR-EXCEPTION
+               MOVE RCLIENT-ID    TO EXCEP-CLIENT-ID
+               MOVE "POLICE"      TO EXCEP-TYPE
+               MOVE RCLIENT-ASSUR TO EXCEP-CODE
+               MOVE "POLICE D'ASSURANCE EXPIREE" TO EXCEP-LIBELLE
+               WRITE RCLISOR-EXCEPTION
+               ADD 1 TO WS-COMPTEUR-FILE-FEXCEP
+               ADD 1 TO WS-COMPTEUR-POLICE-EXPIREE
+           ELSE
       *
       ****** ECRITURE DU FICHIER EN SORTIE
-           
-           INITIALIZE RCLISOR.
-
-           MOVE RCLIENT-ID       TO RCLISOR-ID.
-           MOVE RCLIENT-NOM      TO RCLISOR-NOM.
-           MOVE RCLIENT-PRENOM   TO RCLISOR-PRENOM.
-           MOVE RCLIENT-POSTE    TO RCLISOR-POSTE.
-           MOVE FUNCTION NUMVAL(RCLIENT-MONTANT) TO RCLISOR-MONTANT.
-           MOVE WS-DEPART        TO RCLISOR-DEPT.
-           MOVE WS-REGION        TO RCLISOR-DEPT-NOM.
-           MOVE WS-ASSUR-ID      TO RCLISOR-CODEASSUR.
-           MOVE WS-ASSUR-NOM     TO RCLISOR-NOMASSUR.
-           MOVE WS-ASSUR-SIT     TO RCLISOR-SITUATION.
-
-           WRITE RCLISOR.
-           DISPLAY "WS-STATUS-FILE-FCLISOR: " WS-STATUS-FILE-FCLISOR.
-           ADD 1 TO WS-COMPTEUR-FILE-FCLISOR.
+               INITIALIZE RCLISOR
+
+               MOVE RCLIENT-ID       TO RCLISOR-ID
+               MOVE RCLIENT-NOM      TO RCLISOR-NOM
+               MOVE RCLIENT-PRENOM   TO RCLISOR-PRENOM
+               MOVE RCLIENT-POSTE    TO RCLISOR-POSTE
+               MOVE FUNCTION NUMVAL(RCLIENT-MONTANT) TO RCLISOR-MONTANT
+               MOVE RCLIENT-DEPT     TO RCLISOR-ID-DEPT
+               MOVE WS-DEPART        TO RCLISOR-DEPT
+               MOVE WS-REGION        TO RCLISOR-DEPT-NOM
+               MOVE WS-ASSUR-ID      TO RCLISOR-CODEASSUR
+               MOVE WS-ASSUR-NOM     TO RCLISOR-NOMASSUR
+               MOVE WS-ASSUR-SIT     TO RCLISOR-SITUATION
+               MOVE RCLIENT-SOCIETE  TO RCLISOR-SOCIETE
+
+               WRITE RCLISOR
+               DISPLAY "WS-STATUS-FILE-FCLISOR: " WS-STATUS-FILE-FCLISOR
+               ADD 1 TO WS-COMPTEUR-FILE-FCLISOR
+      *
+      ****** ECRITURE DE LA VARIANTE CSV (POUR TABLEUR)
+               MOVE RCLISOR-MONTANT TO WS-CSV-MONTANT-INT
+               COMPUTE WS-CSV-MONTANT-CENT = RCLISOR-MONTANT * 100
+               COMPUTE WS-CSV-MONTANT-DEC =
+                       FUNCTION MOD(WS-CSV-MONTANT-CENT, 100)
+               MOVE SPACES TO RCLISORCSV
+               STRING RCLISOR-ID "|" RCLISOR-NOM "|" RCLISOR-PRENOM "|"
+                      WS-CSV-MONTANT-INT "," WS-CSV-MONTANT-DEC "|"
+                      RCLISOR-DEPT "|" RCLISOR-NOMASSUR
+                      DELIMITED BY SIZE INTO RCLISORCSV
+               WRITE RCLISORCSV
       *
       ****** TOTALISER LES MONTANTS
+               ADD FUNCTION NUMVAL(RCLIENT-MONTANT) TO WS-TOTAL-MONTANT
 
-           ADD FUNCTION NUMVAL(RCLIENT-MONTANT) TO WS-TOTAL-MONTANT.
+      ****** CUMULER LE TOTAL PAR SOCIETE/PLAN
+               PERFORM 6073-ACCUMULER-SOCIETE-DEBUT
+                  THRU 6073-ACCUMULER-SOCIETE-FIN
+               END-IF
+               END-IF
+           END-IF.
 
        6070-TRAITEMENT-FICHIER-SORTIE-FIN.
            EXIT.
 
+      *******************************************************
+      *  CUMUL DU NOMBRE DE CLIENTS ET DU MONTANT FACTURE PAR
+      *  SOCIETE/PLAN (RCLIENT-SOCIETE)
+      *******************************************************
+       6073-ACCUMULER-SOCIETE-DEBUT.
+
+           MOVE "N" TO WS-SOCIETE-TROUVE.
+
+           IF WS-NB-SOCIETES > ZEROES
+               PERFORM VARYING WS-INDICE8 FROM 1 BY 1
+                       UNTIL WS-INDICE8 > WS-NB-SOCIETES
+                   IF WS-SOCIETE-CODE (WS-INDICE8) = RCLIENT-SOCIETE
+                       ADD 1 TO WS-SOCIETE-NB (WS-INDICE8)
+                       ADD FUNCTION NUMVAL(RCLIENT-MONTANT) TO
+                           WS-SOCIETE-MONTANT (WS-INDICE8)
+                       MOVE "O" TO WS-SOCIETE-TROUVE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF NOT WS-SOCIETE-TROUVE-OUI
+               IF WS-NB-SOCIETES < 50
+                   ADD 1 TO WS-NB-SOCIETES
+                   SET WS-INDICE8 TO WS-NB-SOCIETES
+                   MOVE RCLIENT-SOCIETE TO WS-SOCIETE-CODE (WS-INDICE8)
+                   MOVE 1               TO WS-SOCIETE-NB (WS-INDICE8)
+                   MOVE FUNCTION NUMVAL(RCLIENT-MONTANT) TO
+                        WS-SOCIETE-MONTANT (WS-INDICE8)
+               END-IF
+           END-IF.
+
+       6073-ACCUMULER-SOCIETE-FIN.
+           EXIT.
+
+      *******************************************************
+      *  ECRITURE DES TOTAUX PAR SOCIETE/PLAN
+      *******************************************************
+       6097-ECRITURE-SOCIETES-DEBUT.
+
+           OPEN OUTPUT FSOCIETE.
+           IF WS-STATUS-FILE-FSOCIETE-OK
+               PERFORM VARYING WS-INDICE8 FROM 1 BY 1
+                       UNTIL WS-INDICE8 > WS-NB-SOCIETES
+                   MOVE WS-SOCIETE-MONTANT (WS-INDICE8)
+                        TO WS-EDIT-SOCIETE-MONTANT
+                   MOVE SPACES TO RSOCIETE
+                   STRING "SOCIETE " WS-SOCIETE-CODE (WS-INDICE8)
+                          " : " WS-SOCIETE-NB (WS-INDICE8)
+                          " CLIENT(S), TOTAL " WS-EDIT-SOCIETE-MONTANT
+                          DELIMITED BY SIZE INTO RSOCIETE
+                   WRITE RSOCIETE
+               END-PERFORM
+           ELSE
+               DISPLAY "ERREUR OUVERTURE FACTURES-SOCIETES.txt"
+           END-IF.
+           CLOSE FSOCIETE.
+
+       6097-ECRITURE-SOCIETES-FIN.
+           EXIT.
+
+      *******************************************************
+      *  CONTROLE DE TOTALISATION FCLIENT / FCLISOR
+      *******************************************************
+       6090-CONTROLE-TOTAUX-DEBUT.
+
+      ****** SEULS LES CLIENTS REELLEMENT TRAITES DANS CETTE EXECUTION
+      ****** (HORS CLIENTS IGNORES PAR REPRISE DE CHECKPOINT) ENTRENT
+      ****** DANS LA RECONCILIATION, SINON UNE REPRISE ECHOUE TOUJOURS
+               COMPUTE WS-COMPTEUR-FILE-FCLIENT-TRAITE =
+                       WS-COMPTEUR-FILE-FCLIENT
+                       - WS-COMPTEUR-CKPT-IGNORES
+
+           IF WS-COMPTEUR-FILE-FCLIENT-TRAITE =
+              WS-COMPTEUR-FILE-FCLISOR + WS-COMPTEUR-POLICE-EXPIREE
+                                        + WS-COMPTEUR-DOUBLONS
+                                        + WS-COMPTEUR-MONTANT-INVALIDE
+               SET WS-RECONCILIATION-OK TO TRUE
+      ****** TRAITEMENT COMPLET : LE CHECKPOINT N'EST PLUS UTILE
+               OPEN OUTPUT FCKPT
+               CLOSE FCKPT
+           ELSE
+               SET WS-RECONCILIATION-KO TO TRUE
+               DISPLAY "=============================================="
+               DISPLAY "*** ANOMALIE DE CONTROLE DE TOTALISATION ***"
+               DISPLAY "NOMBRE DE CLIENTS LUS      : "
+                       WS-COMPTEUR-FILE-FCLIENT
+               DISPLAY "DONT IGNORES PAR REPRISE DE CHECKPOINT: "
+                       WS-COMPTEUR-CKPT-IGNORES
+               DISPLAY "NOMBRE D'ENREGISTREMENTS ECRITS DANS FCLISOR: "
+                       WS-COMPTEUR-FILE-FCLISOR
+               DISPLAY "=============================================="
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       6090-CONTROLE-TOTAUX-FIN.
+           EXIT.
+
+      *******************************************************
+      *  CUMUL MENSUEL DES MONTANTS FACTURES D'UN RUN A L'AUTRE
+      *******************************************************
+       6098-ACCUMULATION-MENSUELLE-DEBUT.
+
+           MOVE WS-DATE-JOUR (1:6) TO WS-MOIS-COURANT.
+
+      ****** LECTURE DU CUMUL EXISTANT EN TABLE
+           OPEN INPUT FCUMUL.
+           IF WS-STATUS-FILE-FCUMUL-OK
+               PERFORM UNTIL NOT WS-STATUS-FILE-FCUMUL-OK
+                   READ FCUMUL
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-NB-CUMUL < 500
+                               ADD 1 TO WS-NB-CUMUL
+                               SET WS-INDICE5 TO WS-NB-CUMUL
+                               MOVE CUMUL-ANNEE-MOIS
+                                    TO WS-CUMUL-MOIS (WS-INDICE5)
+                               MOVE CUMUL-MONTANT
+                                    TO WS-CUMUL-MONTANT (WS-INDICE5)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FCUMUL
+           END-IF.
+
+      ****** MISE A JOUR DU CUMUL DU MOIS EN COURS
+           MOVE "N" TO WS-MOIS-TROUVE.
+
+           IF WS-NB-CUMUL > ZEROES
+               PERFORM VARYING WS-INDICE5 FROM 1 BY 1
+                       UNTIL WS-INDICE5 > WS-NB-CUMUL
+                   IF WS-CUMUL-MOIS (WS-INDICE5) = WS-MOIS-COURANT
+                       ADD WS-TOTAL-MONTANT
+                           TO WS-CUMUL-MONTANT (WS-INDICE5)
+                       MOVE "O" TO WS-MOIS-TROUVE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF NOT WS-MOIS-TROUVE-OUI
+               IF WS-NB-CUMUL < 500
+                   ADD 1 TO WS-NB-CUMUL
+                   SET WS-INDICE5 TO WS-NB-CUMUL
+                   MOVE WS-MOIS-COURANT TO WS-CUMUL-MOIS (WS-INDICE5)
+                   MOVE WS-TOTAL-MONTANT
+                        TO WS-CUMUL-MONTANT (WS-INDICE5)
+               ELSE
+                   DISPLAY "--> ! TABLE DE CUMUL MENSUEL PLEINE!"
+               END-IF
+           END-IF.
+
+      ****** REECRITURE COMPLETE DU FICHIER DE CUMUL
+           OPEN OUTPUT FCUMUL.
+           IF WS-STATUS-FILE-FCUMUL-OK
+               PERFORM VARYING WS-INDICE5 FROM 1 BY 1
+                       UNTIL WS-INDICE5 > WS-NB-CUMUL
+                   MOVE WS-CUMUL-MOIS (WS-INDICE5) TO CUMUL-ANNEE-MOIS
+                   MOVE WS-CUMUL-MONTANT (WS-INDICE5) TO CUMUL-MONTANT
+                   WRITE RCUMUL
+                   IF WS-CUMUL-MOIS (WS-INDICE5) = WS-MOIS-COURANT
+                       MOVE WS-CUMUL-MONTANT (WS-INDICE5)
+                            TO WS-EDIT-CUMUL-MONTANT
+                       DISPLAY "CUMUL DU MOIS " WS-MOIS-COURANT ": "
+                               WS-EDIT-CUMUL-MONTANT
+                   END-IF
+               END-PERFORM
+               CLOSE FCUMUL
+           ELSE
+               DISPLAY "ERREUR OUVERTURE FICHIER 'FCUMUL': "
+                   WS-STATUS-FILE-FCUMUL
+           END-IF.
+
+       6098-ACCUMULATION-MENSUELLE-FIN.
+           EXIT.
+
+      *******************************************************
+      *  JOURNALISATION PERMANENTE DE CONTROLE DE L'EXECUTION
+      *******************************************************
+       6099-ECRITURE-CONTROLE-DEBUT.
+
+           OPEN EXTEND FCTRL.
+           IF NOT WS-STATUS-FILE-FCTRL-OK
+               OPEN OUTPUT FCTRL
+           END-IF.
+
+           IF WS-STATUS-FILE-FCTRL-OK
+               INITIALIZE RCTRL
+               MOVE WS-DATE-JOUR    TO CTRL-DATE-JOUR
+               MOVE WS-COMPTEUR-FILE-FDEPT   TO CTRL-NB-DEPT
+               MOVE WS-COMPTEUR-FILE-FASSUR  TO CTRL-NB-ASSUR
+               MOVE WS-COMPTEUR-FILE-FCLIENT TO CTRL-NB-CLIENT
+               MOVE WS-COMPTEUR-FILE-FCLISOR TO CTRL-NB-CLISOR
+               MOVE WS-TOTAL-MONTANT         TO CTRL-TOTAL-MONTANT
+               WRITE RCTRL
+               CLOSE FCTRL
+           ELSE
+               DISPLAY "ERREUR OUVERTURE FICHIER 'FCTRL': "
+                   WS-STATUS-FILE-FCTRL
+           END-IF.
+
+       6099-ECRITURE-CONTROLE-FIN.
+           EXIT.
+
+      *******************************************************
+      *  RAPPORT DES SOUS-TOTAUX PAR DEPARTEMENT ET PAR REGION
+      *******************************************************
+       6100-RAPPORT-SOUSTOTAUX-DEBUT.
+
+           OPEN INPUT FCLISOR.
+           OPEN OUTPUT FSOUSTOT.
+           OPEN OUTPUT FTOPN.
+
+           IF WS-STATUS-FILE-FCLISOR-OK AND WS-STATUS-FILE-FSOUSTOT-OK
+                                        AND WS-STATUS-FILE-FTOPN-OK
+               MOVE "O" TO WS-PREMIER-ENREG
+               MOVE ZEROES TO WS-SOUSTOT-NB WS-SOUSTOT-MONTANT
+                              WS-NB-REGIONS WS-NB-TOPN
+               PERFORM UNTIL NOT WS-STATUS-FILE-FCLISOR-OK
+                   READ FCLISOR
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 6110-TRAITEMENT-LIGNE-SOUSTOTAL-DEBUT
+                              THRU 6110-TRAITEMENT-LIGNE-SOUSTOTAL-FIN
+                   END-READ
+               END-PERFORM
+
+               IF NOT WS-PREMIER-ENREG-OUI
+                   PERFORM 6120-ECRITURE-SOUSTOTAL-DEPT-DEBUT
+                      THRU 6120-ECRITURE-SOUSTOTAL-DEPT-FIN
+                   PERFORM 6160-ECRITURE-TOPN-DEBUT
+                      THRU 6160-ECRITURE-TOPN-FIN
+               END-IF
+
+               PERFORM 6130-ECRITURE-SOUSTOTAUX-REGION-DEBUT
+                  THRU 6130-ECRITURE-SOUSTOTAUX-REGION-FIN
+           ELSE
+               DISPLAY "ERREUR OUVERTURE RAPPORT SOUS-TOTAUX"
+           END-IF.
+
+           CLOSE FCLISOR.
+           CLOSE FSOUSTOT.
+           CLOSE FTOPN.
+
+       6100-RAPPORT-SOUSTOTAUX-FIN.
+           EXIT.
+
+      *******************************************************
+      *  TRAITEMENT D'UNE LIGNE DU FICHIER FCLISOR TRIE
+      *******************************************************
+       6110-TRAITEMENT-LIGNE-SOUSTOTAL-DEBUT.
+
+           IF WS-PREMIER-ENREG-OUI
+               MOVE RCLISOR-ID-DEPT  TO WS-SOUSTOT-DEPT-ID
+               MOVE RCLISOR-DEPT     TO WS-SOUSTOT-DEPT-NOM
+               MOVE RCLISOR-DEPT-NOM TO WS-SOUSTOT-REGION
+               MOVE "N" TO WS-PREMIER-ENREG
+           ELSE
+               IF RCLISOR-ID-DEPT NOT = WS-SOUSTOT-DEPT-ID
+                   PERFORM 6120-ECRITURE-SOUSTOTAL-DEPT-DEBUT
+                      THRU 6120-ECRITURE-SOUSTOTAL-DEPT-FIN
+                   PERFORM 6160-ECRITURE-TOPN-DEBUT
+                      THRU 6160-ECRITURE-TOPN-FIN
+                   MOVE RCLISOR-ID-DEPT  TO WS-SOUSTOT-DEPT-ID
+                   MOVE RCLISOR-DEPT     TO WS-SOUSTOT-DEPT-NOM
+                   MOVE RCLISOR-DEPT-NOM TO WS-SOUSTOT-REGION
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-SOUSTOT-NB.
+           ADD RCLISOR-MONTANT TO WS-SOUSTOT-MONTANT.
+
+           PERFORM 6140-ACCUMULER-REGION-DEBUT
+              THRU 6140-ACCUMULER-REGION-FIN.
+
+           PERFORM 6150-INSERER-TOPN-DEBUT
+              THRU 6150-INSERER-TOPN-FIN.
+
+       6110-TRAITEMENT-LIGNE-SOUSTOTAL-FIN.
+           EXIT.
+
+      *******************************************************
+      *  ECRITURE DU SOUS-TOTAL D'UN DEPARTEMENT
+      *******************************************************
+       6120-ECRITURE-SOUSTOTAL-DEPT-DEBUT.
+
+           MOVE WS-SOUSTOT-MONTANT TO WS-SOUSTOT-EDIT-MONTANT.
+           MOVE SPACES TO RSOUSTOT.
+           STRING "DEPARTEMENT " WS-SOUSTOT-DEPT-ID " - "
+                  WS-SOUSTOT-DEPT-NOM " (" WS-SOUSTOT-REGION ") : "
+                  WS-SOUSTOT-NB " CLIENT(S), TOTAL "
+                  WS-SOUSTOT-EDIT-MONTANT
+                  DELIMITED BY SIZE INTO RSOUSTOT.
+           WRITE RSOUSTOT.
+
+           MOVE ZEROES TO WS-SOUSTOT-NB WS-SOUSTOT-MONTANT.
+
+       6120-ECRITURE-SOUSTOTAL-DEPT-FIN.
+           EXIT.
+
+      *******************************************************
+      *  ACCUMULATION DU TOTAL PAR REGION (TOUTES LIGNES CONFONDUES)
+      *******************************************************
+       6140-ACCUMULER-REGION-DEBUT.
+
+           MOVE "N" TO WS-REGION-TROUVE.
+
+           IF WS-NB-REGIONS > ZEROES
+               PERFORM VARYING WS-INDICE3 FROM 1 BY 1
+                       UNTIL WS-INDICE3 > WS-NB-REGIONS
+                   IF WS-REGION-NOM (WS-INDICE3) = RCLISOR-DEPT-NOM
+                       ADD 1 TO WS-REGION-NB (WS-INDICE3)
+                       ADD RCLISOR-MONTANT TO
+                           WS-REGION-MONTANT (WS-INDICE3)
+                       MOVE "O" TO WS-REGION-TROUVE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF NOT WS-REGION-TROUVE-OUI
+               IF WS-NB-REGIONS < 500
+                   ADD 1 TO WS-NB-REGIONS
+                   SET WS-INDICE3 TO WS-NB-REGIONS
+                   MOVE RCLISOR-DEPT-NOM TO WS-REGION-NOM (WS-INDICE3)
+                   MOVE 1                TO WS-REGION-NB (WS-INDICE3)
+                   MOVE RCLISOR-MONTANT  TO
+                        WS-REGION-MONTANT (WS-INDICE3)
+               END-IF
+           END-IF.
+
+       6140-ACCUMULER-REGION-FIN.
+           EXIT.
+
+      *******************************************************
+      *  INSERTION D'UN CLIENT DANS LE CLASSEMENT DES MEILLEURS
+      *  CLIENTS DU DEPARTEMENT COURANT (TOP 10, DESCENDANT)
+      *******************************************************
+       6150-INSERER-TOPN-DEBUT.
+
+           MOVE ZEROES TO WS-TOPN-POS.
+
+           PERFORM VARYING WS-INDICE6 FROM 1 BY 1
+                   UNTIL WS-INDICE6 > WS-NB-TOPN
+               IF WS-TOPN-POS = ZEROES
+               AND RCLISOR-MONTANT > WS-TOPN-MONTANT (WS-INDICE6)
+                   MOVE WS-INDICE6 TO WS-TOPN-POS
+               END-IF
+           END-PERFORM.
+
+           IF WS-TOPN-POS = ZEROES
+           AND WS-NB-TOPN < WS-MAX-TOPN
+               COMPUTE WS-TOPN-POS = WS-NB-TOPN + 1
+           END-IF.
+
+           IF WS-TOPN-POS > ZEROES
+               IF WS-NB-TOPN < WS-MAX-TOPN
+                   ADD 1 TO WS-NB-TOPN
+               END-IF
+               IF WS-TOPN-POS < WS-NB-TOPN
+                   PERFORM VARYING WS-INDICE7 FROM WS-NB-TOPN BY -1
+                           UNTIL WS-INDICE7 <= WS-TOPN-POS
+                       MOVE WS-TOPN-ID (WS-INDICE7 - 1)
+                            TO WS-TOPN-ID (WS-INDICE7)
+                       MOVE WS-TOPN-NOM (WS-INDICE7 - 1)
+                            TO WS-TOPN-NOM (WS-INDICE7)
+                       MOVE WS-TOPN-PRENOM (WS-INDICE7 - 1)
+                            TO WS-TOPN-PRENOM (WS-INDICE7)
+                       MOVE WS-TOPN-MONTANT (WS-INDICE7 - 1)
+                            TO WS-TOPN-MONTANT (WS-INDICE7)
+                   END-PERFORM
+               END-IF
+               MOVE RCLISOR-ID      TO WS-TOPN-ID (WS-TOPN-POS)
+               MOVE RCLISOR-NOM     TO WS-TOPN-NOM (WS-TOPN-POS)
+               MOVE RCLISOR-PRENOM  TO WS-TOPN-PRENOM (WS-TOPN-POS)
+               MOVE RCLISOR-MONTANT TO WS-TOPN-MONTANT (WS-TOPN-POS)
+           END-IF.
+
+       6150-INSERER-TOPN-FIN.
+           EXIT.
+
+      *******************************************************
+      *  ECRITURE DU CLASSEMENT DES MEILLEURS CLIENTS D'UN
+      *  DEPARTEMENT (FACTURES-TOPCLIENTS.txt)
+      *******************************************************
+       6160-ECRITURE-TOPN-DEBUT.
+
+           PERFORM VARYING WS-INDICE6 FROM 1 BY 1
+                   UNTIL WS-INDICE6 > WS-NB-TOPN
+               MOVE WS-TOPN-MONTANT (WS-INDICE6) TO WS-EDIT-TOPN-MONTANT
+               MOVE WS-INDICE6 TO WS-EDIT-TOPN-RANG
+               MOVE SPACES TO RTOPN
+               STRING "DEPARTEMENT " WS-SOUSTOT-DEPT-ID " - RANG "
+                      WS-EDIT-TOPN-RANG " : "
+                      WS-TOPN-NOM (WS-INDICE6) " "
+                      WS-TOPN-PRENOM (WS-INDICE6) " - "
+                      WS-EDIT-TOPN-MONTANT
+                      DELIMITED BY SIZE INTO RTOPN
+               WRITE RTOPN
+           END-PERFORM.
+
+           MOVE ZEROES TO WS-NB-TOPN.
+
+       6160-ECRITURE-TOPN-FIN.
+           EXIT.
+
+      *******************************************************
+      *  ECRITURE DES SOUS-TOTAUX PAR REGION
+      *******************************************************
+       6130-ECRITURE-SOUSTOTAUX-REGION-DEBUT.
+
+           MOVE SPACES TO RSOUSTOT.
+           STRING "==================== SOUS-TOTAUX PAR REGION",
+                  " ===================="
+                  DELIMITED BY SIZE INTO RSOUSTOT.
+           WRITE RSOUSTOT.
+
+           IF WS-NB-REGIONS > ZEROES
+               PERFORM VARYING WS-INDICE3 FROM 1 BY 1
+                       UNTIL WS-INDICE3 > WS-NB-REGIONS
+                   MOVE WS-REGION-MONTANT (WS-INDICE3)
+                                          TO WS-SOUSTOT-EDIT-MONTANT
+                   MOVE SPACES TO RSOUSTOT
+                   STRING "REGION " WS-REGION-NOM (WS-INDICE3) " : "
+                          WS-REGION-NB (WS-INDICE3) " CLIENT(S), TOTAL "
+                          WS-SOUSTOT-EDIT-MONTANT
+                          DELIMITED BY SIZE INTO RSOUSTOT
+                   WRITE RSOUSTOT
+               END-PERFORM
+           END-IF.
+
+       6130-ECRITURE-SOUSTOTAUX-REGION-FIN.
+           EXIT.
+
 
 
 
