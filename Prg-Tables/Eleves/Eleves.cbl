@@ -31,7 +31,28 @@
       *    ORGANIZATION IS LINE SEQUENTIAL
       *    ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE-OUTPUT.
-       
+
+           SELECT FILE-REJETS ASSIGN TO "ELEVES-REJETS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-REJETS.
+
+           SELECT FILE-CLASSEMENT ASSIGN TO "ELEVES-CLASSEMENT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-CLASSEMENT.
+
+           SELECT FILE-HISTORIQUE ASSIGN TO "ELEVES-HISTORIQUE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-HISTORIQUE.
+
+      ******** VARIANTE CSV DU FICHIER DE SORTIE (POUR TABLEUR)
+           SELECT FILE-OUTPUT-CSV ASSIGN TO "ELEVES-OUTPUT.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-OUTPUT-CSV.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -41,8 +62,21 @@
        
        FD  FILE-OUTPUT
            RECORDING MODE IS F.
-       01  REC-OUTPUT PIC X(120).  
-       
+       01  REC-OUTPUT PIC X(120).
+
+       FD  FILE-REJETS.
+       01  REC-REJET PIC X(80).
+
+       FD  FILE-CLASSEMENT.
+       01  REC-CLASSEMENT PIC X(80).
+
+       FD  FILE-HISTORIQUE.
+       01  REC-HISTORIQUE PIC X(120).
+
+      ******** VARIANTE CSV DU FICHIER DE SORTIE (POUR TABLEUR)
+       FD  FILE-OUTPUT-CSV.
+       01  REC-OUTPUT-CSV PIC X(120).
+
        WORKING-STORAGE SECTION.
        01  WS-STATUS-FILE-INPUT PIC X(02).
            88 WS-STATUS-FILE-INPUT-OK VALUE "00".
@@ -50,8 +84,24 @@
        
        01 WS-STATUS-FILE-OUTPUT PIC X(02).
            88 WS-STATUS-FILE-OUTPUT-OK VALUE "00".
+       01 WS-STATUS-FILE-REJETS PIC X(02).
+           88 WS-STATUS-FILE-REJETS-OK VALUE "00".
+       01 WS-STATUS-FILE-CLASSEMENT PIC X(02).
+           88 WS-STATUS-FILE-CLASSEMENT-OK VALUE "00".
+       01 WS-STATUS-FILE-HISTORIQUE PIC X(02).
+           88 WS-STATUS-FILE-HISTORIQUE-OK VALUE "00".
+       01 WS-STATUS-FILE-OUTPUT-CSV PIC X(02).
+           88 WS-STATUS-FILE-OUTPUT-CSV-OK VALUE "00".
+       01  WS-DATE-JOUR PIC 9(08) VALUE ZEROES.
+       01  WS-EDIT-DATE-JOUR PIC 9(04)/9(02)/9(02).
        01  WS-COMPTEUR-FILE-INPUT PIC 9(02) VALUE ZEROES.
        01  WS-COMPTEUR-FILE-OUTPUT PIC 9(02) VALUE ZEROES.
+       01  WS-COMPTEUR-FILE-REJETS PIC 9(02) VALUE ZEROES.
+       01  WS-COMPTEUR-TYPE-INCONNU PIC 9(02) VALUE ZEROES.
+       01  WS-REJET PIC X(01) VALUE "N".
+           88 WS-REJET-OUI VALUE "O".
+       01  WS-ELEVE-COURANT-REJETE PIC X(01) VALUE "N".
+           88 WS-ELEVE-COURANT-REJETE-OUI VALUE "O".
        
       ***********************************************
       * DEFINTION ENREGISTREMENT DU FICHIER INPUT
@@ -65,8 +115,9 @@
            05 REC01-NUMERO PIC X(02).
            05 REC01-PRENOM PIC X(07).
            05 REC01-NOM    PIC X(07).
-           05 REC01-AGE    PIC 9(02). 
-           05 FILLER       PIC X(18).     
+           05 REC01-AGE    PIC 9(02).
+           05 REC01-CLASSE PIC X(05).
+           05 FILLER       PIC X(13).
        01  WS-INPUT-REC02 REDEFINES WS-INPUT-REC.    
            05 REC02-NUMERO  PIC X(02).       
            05 REC02-MATIERE PIC X(26).     
@@ -86,9 +137,12 @@
            05 FILLER PIC X(08) VALUE "NOM     ".
            05 FILLER PIC X(07) VALUE "PRENOM ".
            05 FILLER PIC X(04) VALUE "AGE ".
+           05 FILLER PIC X(06) VALUE "CLASSE".
            05 FILLER PIC X(26) VALUE "MATIERE                   ".
            05 FILLER PIC X(07) VALUE "COEFF. ".
            05 FILLER PIC X(04) VALUE "NOTE".
+           05 FILLER PIC X(01) VALUE SPACES.
+           05 FILLER PIC X(06) VALUE "STATUT".
        01  WS-REC-OUTPUT.
            05 OUTPUT-PRENOM PIC X(07).
            05 FILLER PIC X(01).
@@ -96,6 +150,8 @@
            05 FILLER PIC X(01).
            05 OUTPUT-AGE PIC 9(02).
            05 FILLER PIC X(01).
+           05 OUTPUT-CLASSE PIC X(05).
+           05 FILLER PIC X(01).
            05 OUTPUT-MATIERE PIC X(26).
            05 FILLER PIC X(01).
            05 OUTPUT-COEFF.
@@ -107,11 +163,15 @@
                10 OUTPUT-NOTE-ENTIER PIC 9(02).
                10 FILLER PIC X(01).
                10 OUTPUT-NOTE-DECIMAL PIC 9(02).
+           05 FILLER PIC X(01).
+           05 OUTPUT-STATUT PIC X(06).
        01  WS-TAB-ELEVE.
            05 WS-TABLE-ELEVES OCCURS 9.
                10 WS-TAB-PRENOM PIC X(07).
                10 WS-TAB-NOM PIC X(07).
                10 WS-TAB-AGE PIC 9(02).
+               10 WS-TAB-CLASSE PIC X(05).
+               10 WS-TAB-MOYENNE PIC 9(02)V99 VALUE ZEROES.
                10 WS-TAB-MATIERES OCCURS 7.
                    15 WS-TAB-MATIERE PIC X(26).
                    15 WS-TAB-COEFF.
@@ -121,12 +181,52 @@
                    15 WS-TAB-NOTE.
                        20 WS-TAB-NOTE-ENTIER PIC 9(02).
                        20 FILLER PIC X(01).
-                       20 WS-TAB-NATE-DECIMAL PIC 9(02).
+                       20 WS-TAB-NOTE-DECIMAL PIC 9(02).
        01  WS-MAX-ELEVE PIC 9(02) VALUE 9.
        01  WS-MAX-NOTE PIC 9(02) VALUE 7.
        01  WS-INDICE PIC 9(02) VALUE ZEROES.
        01  WS-INDICE2 PIC 9(02) VALUE ZEROES.
-       
+
+      ***********************************************
+      * ZONE DE CALCUL DE LA MOYENNE PONDEREE
+      ***********************************************
+       01  WS-COEFF-NUM PIC 9(02)V9.
+       01  WS-NOTE-NUM PIC 9(02)V99.
+       01  WS-SOMME-COEFF PIC 9(03)V9.
+       01  WS-SOMME-PRODUIT PIC 9(05)V999.
+       01  WS-EDIT-MOYENNE PIC Z9,99.
+       01  WS-SEUIL-REUSSITE PIC 9(02)V99 VALUE 10,00.
+       01  WS-CSV-COEFF-INT PIC 9(01).
+       01  WS-CSV-COEFF-DEC PIC 9(01).
+       01  WS-CSV-NOTE-INT PIC 9(02).
+       01  WS-CSV-NOTE-DEC PIC 9(02).
+
+      ***********************************************
+      * ZONE DE CLASSEMENT DE LA CLASSE PAR MOYENNE
+      ***********************************************
+       01  WS-TAB-CLASSEMENT.
+           05 WS-CLASSEMENT-FAIT OCCURS 9 PIC X(01) VALUE "N".
+       01  WS-RANG PIC 9(02) VALUE ZEROES.
+       01  WS-EDIT-RANG PIC Z9.
+       01  WS-MEILLEUR-INDICE PIC 9(02) VALUE ZEROES.
+       01  WS-MEILLEUR-MOYENNE PIC 9(02)V99 VALUE ZEROES.
+       01  WS-CLASSEMENT-TERMINE PIC X(01) VALUE "N".
+           88 WS-CLASSEMENT-TERMINE-OUI VALUE "O".
+
+      ***********************************************
+      * ZONE DE TOTALISATION PAR CLASSE
+      ***********************************************
+       01  WS-TAB-CLASSE-TOTAL.
+           05 WS-TABLE-CLASSE-TOTAL OCCURS 9
+                   INDEXED BY WS-INDICE9.
+               10 WS-CLASSE-CODE PIC X(05).
+               10 WS-CLASSE-NB PIC 9(02).
+               10 WS-CLASSE-SOMME-MOYENNE PIC 9(04)V99.
+       01  WS-NB-CLASSES PIC 9(02) VALUE ZEROES.
+       01  WS-CLASSE-TROUVE PIC X(01) VALUE "N".
+           88 WS-CLASSE-TROUVE-OUI VALUE "O".
+       01  WS-EDIT-CLASSE-MOYENNE PIC ZZ9,99.
+
        PROCEDURE DIVISION.
        DEBUT-PROGRAMME.
    
@@ -135,9 +235,17 @@
       *******************************************************
            DISPLAY "DEBUT DE PROGRAMME".
            INITIALIZE WS-TAB-ELEVE.
-           
+
+           DISPLAY "SEUIL DE REUSSITE (EX: 10,00): " NO ADVANCING.
+           ACCEPT WS-SEUIL-REUSSITE.
+
            OPEN INPUT FILE-INPUT.
-           
+
+           OPEN OUTPUT FILE-REJETS.
+           IF NOT WS-STATUS-FILE-REJETS-OK
+               DISPLAY "--> ERREUR OUVERTURE FICHIER REJETS STATUS: "
+               WS-STATUS-FILE-REJETS.
+
            IF WS-STATUS-FILE-INPUT-OK
                PERFORM TRAITEMENT-FICHIER-DEBUT THRU
                    TRAITEMENT-FICHIER-FIN
@@ -148,25 +256,66 @@
            
            DISPLAY "NOMBRE D'ENREGISTREMENTS LUS: "
                WS-COMPTEUR-FILE-INPUT.
-           
+
+           DISPLAY "NOMBRE D'ENREGISTREMENTS TYPE INCONNU: "
+               WS-COMPTEUR-TYPE-INCONNU.
+
            CLOSE FILE-INPUT.
-           
+
+           DISPLAY "NOMBRE D'ENREGISTREMENTS REJETES: "
+               WS-COMPTEUR-FILE-REJETS.
+           CLOSE FILE-REJETS.
+
            OPEN OUTPUT FILE-OUTPUT.
-           
+
            IF NOT WS-STATUS-FILE-OUTPUT-OK
                OPEN EXTEND FILE-OUTPUT.
-           
+
+           OPEN EXTEND FILE-HISTORIQUE.
+           IF NOT WS-STATUS-FILE-HISTORIQUE-OK
+               OPEN OUTPUT FILE-HISTORIQUE.
+
+           IF WS-STATUS-FILE-HISTORIQUE-OK
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR
+               MOVE WS-DATE-JOUR TO WS-EDIT-DATE-JOUR
+               MOVE SPACES TO REC-HISTORIQUE
+               STRING "=== RUN DU " WS-EDIT-DATE-JOUR " ==="
+                      DELIMITED BY SIZE INTO REC-HISTORIQUE
+               WRITE REC-HISTORIQUE AFTER ADVANCING 1
+           ELSE
+               DISPLAY "--> ERREUR OUVERTURE FICHIER HISTORIQUE: "
+               WS-STATUS-FILE-HISTORIQUE.
+
+           OPEN OUTPUT FILE-OUTPUT-CSV.
+           IF NOT WS-STATUS-FILE-OUTPUT-CSV-OK
+               DISPLAY "--> ERREUR OUVERTURE FICHIER OUTPUT CSV: "
+               WS-STATUS-FILE-OUTPUT-CSV.
+
            IF WS-STATUS-FILE-OUTPUT-OK
                PERFORM LECTURE-TABLE-DEBUT THRU
                LECTURE-TABLE-FIN
            ELSE
                DISPLAY "--> ERREUR OUVERTURE FICHIER OUTPUT STATUS: "
                WS-STATUS-FILE-OUTPUT.
-           
+
+           CLOSE FILE-OUTPUT-CSV.
            CLOSE FILE-OUTPUT.
-           
+           CLOSE FILE-HISTORIQUE.
+
            DISPLAY "NOMBRE D'ENREGISTREMENTS ECRITS: "
                WS-COMPTEUR-FILE-OUTPUT.
+
+      *
+      ****** CLASSEMENT DE LA CLASSE PAR MOYENNE DECROISSANTE
+           OPEN OUTPUT FILE-CLASSEMENT.
+           IF WS-STATUS-FILE-CLASSEMENT-OK
+               PERFORM CLASSEMENT-ELEVES-DEBUT THRU
+                       CLASSEMENT-ELEVES-FIN
+           ELSE
+               DISPLAY "--> ERREUR OUVERTURE FICHIER CLASSEMENT: "
+               WS-STATUS-FILE-CLASSEMENT.
+           CLOSE FILE-CLASSEMENT.
+
            DISPLAY "FIN DE PROGRAMME".
 
        FIN-PROGRAMME.
@@ -209,37 +358,112 @@
       *******************************************************
        CHARGEMENT-TABLE-DEBUT.
 
+           MOVE "N" TO WS-REJET.
+
            IF WS-REC01
+               MOVE ZEROES TO WS-INDICE2
                IF WS-INDICE = WS-MAX-ELEVE
+                   MOVE "O" TO WS-REJET
+                   MOVE "O" TO WS-ELEVE-COURANT-REJETE
                    DISPLAY "--> ! PLUS DE " WS-MAX-ELEVE " ELEVES! "
+                   PERFORM ECRITURE-REJET-ELEVE-DEBUT
+                      THRU ECRITURE-REJET-ELEVE-FIN
                ELSE
-                   ADD 1 TO WS-INDICE.
-       
+                   ADD 1 TO WS-INDICE
+                   MOVE "N" TO WS-ELEVE-COURANT-REJETE
+               END-IF
+           END-IF.
+
+      ****** LES MATIERES D'UN ELEVE DEJA REJETE (TABLE ELEVES
+      ****** SATUREE) NE SONT PAS COMPTEES : ELLES NE DOIVENT PAS
+      ****** S'IMPUTER SUR LES INDICES DU DERNIER ELEVE VALIDE
            IF WS-REC02
+           AND NOT WS-ELEVE-COURANT-REJETE-OUI
                IF WS-INDICE2 = WS-MAX-NOTE
-                   DISPLAY "--> ! PLUS DE " WS-MAX-NOTE 
+                   MOVE "O" TO WS-REJET
+                   DISPLAY "--> ! PLUS DE " WS-MAX-NOTE
                    " MATIERES POUR "
                    REC01-PRENOM " "
                    REC01-NOM " "
                    REC01-AGE
+                   PERFORM ECRITURE-REJET-MATIERE-DEBUT
+                      THRU ECRITURE-REJET-MATIERE-FIN
                ELSE
-                   ADD 1 TO WS-INDICE2.
+                   ADD 1 TO WS-INDICE2
+               END-IF
+           END-IF.
 
            IF WS-REC01
-               MOVE ZEROES TO WS-INDICE2
+           AND NOT WS-REJET-OUI
                MOVE REC01-PRENOM TO WS-TAB-PRENOM (WS-INDICE)
                MOVE REC01-NOM TO WS-TAB-NOM (WS-INDICE)
-               MOVE REC01-AGE TO WS-TAB-AGE (WS-INDICE).
-           
+               MOVE REC01-AGE TO WS-TAB-AGE (WS-INDICE)
+               MOVE REC01-CLASSE TO WS-TAB-CLASSE (WS-INDICE)
+           END-IF.
+
            IF WS-REC02
+           AND NOT WS-ELEVE-COURANT-REJETE-OUI
+           AND NOT WS-REJET-OUI
                MOVE REC02-MATIERE TO
                WS-TAB-MATIERE (WS-INDICE WS-INDICE2)
                MOVE REC02-COEFF TO WS-TAB-COEFF (WS-INDICE WS-INDICE2)
-               MOVE REC02-NOTE TO WS-TAB-NOTE (WS-INDICE WS-INDICE2).
-       
+               MOVE REC02-NOTE TO WS-TAB-NOTE (WS-INDICE WS-INDICE2)
+           END-IF.
+
+           IF NOT WS-REC01
+           AND NOT WS-REC02
+               ADD 1 TO WS-COMPTEUR-TYPE-INCONNU
+               PERFORM ECRITURE-REJET-TYPE-DEBUT
+                  THRU ECRITURE-REJET-TYPE-FIN
+           END-IF.
+
        CHARGEMENT-TABLE-FIN.
            EXIT.
-       
+
+      *******************************************************
+      * ECRITURE D'UN ELEVE REJETE (TABLE ELEVES SATUREE)
+      *******************************************************
+       ECRITURE-REJET-ELEVE-DEBUT.
+
+           ADD 1 TO WS-COMPTEUR-FILE-REJETS.
+           MOVE SPACES TO REC-REJET.
+           STRING "ELEVE REJETE (TABLE PLEINE) - " REC01-PRENOM " "
+                  REC01-NOM DELIMITED BY SIZE INTO REC-REJET.
+           WRITE REC-REJET.
+
+       ECRITURE-REJET-ELEVE-FIN.
+           EXIT.
+
+      *******************************************************
+      * ECRITURE D'UNE MATIERE REJETEE (TABLE MATIERES SATUREE)
+      *******************************************************
+       ECRITURE-REJET-MATIERE-DEBUT.
+
+           ADD 1 TO WS-COMPTEUR-FILE-REJETS.
+           MOVE SPACES TO REC-REJET.
+           STRING "MATIERE REJETEE (TABLE PLEINE) POUR - "
+                  WS-TAB-PRENOM (WS-INDICE) " "
+                  WS-TAB-NOM (WS-INDICE)
+                  DELIMITED BY SIZE INTO REC-REJET.
+           WRITE REC-REJET.
+
+       ECRITURE-REJET-MATIERE-FIN.
+           EXIT.
+
+      *******************************************************
+      * ECRITURE D'UN ENREGISTREMENT DE TYPE NON RECONNU
+      *******************************************************
+       ECRITURE-REJET-TYPE-DEBUT.
+
+           ADD 1 TO WS-COMPTEUR-FILE-REJETS.
+           MOVE SPACES TO REC-REJET.
+           STRING "ENREGISTREMENT REJETE (TYPE INCONNU) - NUMERO: "
+                  REC00-NUMERO DELIMITED BY SIZE INTO REC-REJET.
+           WRITE REC-REJET.
+
+       ECRITURE-REJET-TYPE-FIN.
+           EXIT.
+
 
       ***************************************************
       * GESTION DU FICHIER DE SORTIE
@@ -251,6 +475,10 @@
            PERFORM TRAIT-ELEVES-DEBUT THRU TRAIT-ELEVES-FIN
                VARYING WS-INDICE FROM 1 BY 1
                UNTIL WS-INDICE > WS-MAX-ELEVE.
+
+           PERFORM ECRITURE-CLASSES-DEBUT THRU ECRITURE-CLASSES-FIN
+               VARYING WS-INDICE9 FROM 1 BY 1
+               UNTIL WS-INDICE9 > WS-NB-CLASSES.
        LECTURE-TABLE-FIN.
            EXIT.
 
@@ -261,10 +489,19 @@
        TRAIT-ELEVES-DEBUT.
 
            MOVE ZEROES TO WS-INDICE2.
-       
+           MOVE ZEROES TO WS-SOMME-COEFF WS-SOMME-PRODUIT.
+
            PERFORM ECRITURE-OUTPUT-DEBUT THRU ECRITURE-OUTPUT-FIN
                VARYING WS-INDICE2 FROM 1 BY 1
                UNTIL WS-INDICE2 > WS-MAX-NOTE.
+
+           IF WS-TAB-PRENOM (WS-INDICE) NOT = SPACES
+           AND WS-SOMME-COEFF > ZEROES
+               COMPUTE WS-TAB-MOYENNE (WS-INDICE) =
+                       WS-SOMME-PRODUIT / WS-SOMME-COEFF
+               PERFORM ECRITURE-MOYENNE-DEBUT THRU ECRITURE-MOYENNE-FIN
+               PERFORM ACCUMULER-CLASSE-DEBUT THRU ACCUMULER-CLASSE-FIN
+           END-IF.
        TRAIT-ELEVES-FIN.
            EXIT.
 
@@ -281,20 +518,214 @@
       ****** ECRITURE ENTETE
            IF WS-COMPTEUR-FILE-OUTPUT = ZEROES
                WRITE REC-OUTPUT FROM ENTETE
-               ADD 1 TO WS-COMPTEUR-FILE-OUTPUT.
+               ADD 1 TO WS-COMPTEUR-FILE-OUTPUT
+               IF WS-STATUS-FILE-HISTORIQUE-OK
+                   WRITE REC-HISTORIQUE FROM ENTETE
+               END-IF
+               IF WS-STATUS-FILE-OUTPUT-CSV-OK
+                   MOVE SPACES TO REC-OUTPUT-CSV
+                   STRING "PRENOM,NOM,AGE,CLASSE,MATIERE,COEFF,NOTE,"
+                          "STATUT"
+                          DELIMITED BY SIZE INTO REC-OUTPUT-CSV
+                   WRITE REC-OUTPUT-CSV
+               END-IF
+           END-IF.
        
            IF WS-TAB-MATIERE(WS-INDICE, WS-INDICE2) NOT = SPACES
                MOVE WS-TAB-PRENOM (WS-INDICE) TO OUTPUT-PRENOM
                MOVE WS-TAB-NOM (WS-INDICE) TO OUTPUT-NOM
                MOVE WS-TAB-AGE (WS-INDICE) TO OUTPUT-AGE
+               MOVE WS-TAB-CLASSE (WS-INDICE) TO OUTPUT-CLASSE
                MOVE WS-TAB-MATIERE (WS-INDICE, WS-INDICE2) TO
                         OUTPUT-MATIERE
                MOVE WS-TAB-COEFF (WS-INDICE, WS-INDICE2) TO OUTPUT-COEFF
                MOVE WS-TAB-NOTE (WS-INDICE, WS-INDICE2) TO OUTPUT-NOTE
+
+               COMPUTE WS-COEFF-NUM =
+                   WS-TAB-COEFF-ENTIER (WS-INDICE, WS-INDICE2) +
+                   (WS-TAB-COEFF-DECIMAL (WS-INDICE, WS-INDICE2) / 10)
+               COMPUTE WS-NOTE-NUM =
+                   WS-TAB-NOTE-ENTIER (WS-INDICE, WS-INDICE2) +
+                   (WS-TAB-NOTE-DECIMAL (WS-INDICE, WS-INDICE2) / 100)
+
+               IF WS-NOTE-NUM >= WS-SEUIL-REUSSITE
+                   MOVE "REUSSI" TO OUTPUT-STATUT
+               ELSE
+                   MOVE "ECHOUE" TO OUTPUT-STATUT
+               END-IF
+
                WRITE REC-OUTPUT FROM WS-REC-OUTPUT AFTER ADVANCING 1
-               ADD 1 TO WS-COMPTEUR-FILE-OUTPUT.
-       
+               ADD 1 TO WS-COMPTEUR-FILE-OUTPUT
+               IF WS-STATUS-FILE-HISTORIQUE-OK
+                   WRITE REC-HISTORIQUE FROM WS-REC-OUTPUT
+               END-IF
+               IF WS-STATUS-FILE-OUTPUT-CSV-OK
+                   MOVE WS-TAB-COEFF-ENTIER (WS-INDICE, WS-INDICE2)
+                        TO WS-CSV-COEFF-INT
+                   MOVE WS-TAB-COEFF-DECIMAL (WS-INDICE, WS-INDICE2)
+                        TO WS-CSV-COEFF-DEC
+                   MOVE WS-TAB-NOTE-ENTIER (WS-INDICE, WS-INDICE2)
+                        TO WS-CSV-NOTE-INT
+                   MOVE WS-TAB-NOTE-DECIMAL (WS-INDICE, WS-INDICE2)
+                        TO WS-CSV-NOTE-DEC
+                   MOVE SPACES TO REC-OUTPUT-CSV
+                   STRING WS-TAB-PRENOM (WS-INDICE) ","
+                          WS-TAB-NOM (WS-INDICE) ","
+                          WS-TAB-AGE (WS-INDICE) ","
+                          WS-TAB-CLASSE (WS-INDICE) ","
+                          WS-TAB-MATIERE (WS-INDICE, WS-INDICE2) ","
+                          WS-CSV-COEFF-INT "." WS-CSV-COEFF-DEC ","
+                          WS-CSV-NOTE-INT "." WS-CSV-NOTE-DEC ","
+                          OUTPUT-STATUT
+                          DELIMITED BY SIZE INTO REC-OUTPUT-CSV
+                   WRITE REC-OUTPUT-CSV
+               END-IF
+
+               ADD WS-COEFF-NUM TO WS-SOMME-COEFF
+               COMPUTE WS-SOMME-PRODUIT =
+                   WS-SOMME-PRODUIT + (WS-COEFF-NUM * WS-NOTE-NUM).
+
        ECRITURE-OUTPUT-FIN.
            EXIT.
 
+      ***************************************************
+      * ECRITURE DE LA MOYENNE PONDEREE D'UN ELEVE
+      ***************************************************
+       ECRITURE-MOYENNE-DEBUT.
+
+           MOVE WS-TAB-MOYENNE (WS-INDICE) TO WS-EDIT-MOYENNE.
+           MOVE SPACES TO REC-OUTPUT.
+           STRING "MOYENNE PONDEREE - " WS-TAB-PRENOM (WS-INDICE) " "
+                  WS-TAB-NOM (WS-INDICE) " : " WS-EDIT-MOYENNE
+                  DELIMITED BY SIZE INTO REC-OUTPUT.
+           WRITE REC-OUTPUT AFTER ADVANCING 1.
+           ADD 1 TO WS-COMPTEUR-FILE-OUTPUT.
+           IF WS-STATUS-FILE-HISTORIQUE-OK
+               WRITE REC-HISTORIQUE FROM REC-OUTPUT
+           END-IF.
+
+       ECRITURE-MOYENNE-FIN.
+           EXIT.
+
+      ***************************************************
+      * ACCUMULATION DE LA MOYENNE PAR CLASSE
+      ***************************************************
+       ACCUMULER-CLASSE-DEBUT.
+
+           MOVE "N" TO WS-CLASSE-TROUVE.
+           MOVE ZEROES TO WS-INDICE9.
+
+           PERFORM VARYING WS-INDICE9 FROM 1 BY 1
+                   UNTIL WS-INDICE9 > WS-NB-CLASSES
+               IF WS-CLASSE-CODE (WS-INDICE9) =
+                       WS-TAB-CLASSE (WS-INDICE)
+                   MOVE "O" TO WS-CLASSE-TROUVE
+                   ADD 1 TO WS-CLASSE-NB (WS-INDICE9)
+                   ADD WS-TAB-MOYENNE (WS-INDICE) TO
+                       WS-CLASSE-SOMME-MOYENNE (WS-INDICE9)
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-CLASSE-TROUVE-OUI
+           AND WS-NB-CLASSES < 9
+               ADD 1 TO WS-NB-CLASSES
+               MOVE WS-TAB-CLASSE (WS-INDICE) TO
+                   WS-CLASSE-CODE (WS-NB-CLASSES)
+               MOVE 1 TO WS-CLASSE-NB (WS-NB-CLASSES)
+               MOVE WS-TAB-MOYENNE (WS-INDICE) TO
+                   WS-CLASSE-SOMME-MOYENNE (WS-NB-CLASSES)
+           END-IF.
+
+       ACCUMULER-CLASSE-FIN.
+           EXIT.
+
+      ***************************************************
+      * ECRITURE DE LA MOYENNE DE CLASSE
+      ***************************************************
+       ECRITURE-CLASSES-DEBUT.
+
+           IF WS-CLASSE-NB (WS-INDICE9) > ZEROES
+               COMPUTE WS-EDIT-CLASSE-MOYENNE =
+                   WS-CLASSE-SOMME-MOYENNE (WS-INDICE9) /
+                   WS-CLASSE-NB (WS-INDICE9)
+               MOVE SPACES TO REC-OUTPUT
+               STRING "MOYENNE DE CLASSE " WS-CLASSE-CODE (WS-INDICE9)
+                      " : " WS-EDIT-CLASSE-MOYENNE
+                      DELIMITED BY SIZE INTO REC-OUTPUT
+               WRITE REC-OUTPUT AFTER ADVANCING 1
+               ADD 1 TO WS-COMPTEUR-FILE-OUTPUT
+               IF WS-STATUS-FILE-HISTORIQUE-OK
+                   WRITE REC-HISTORIQUE FROM REC-OUTPUT
+               END-IF
+           END-IF.
+
+       ECRITURE-CLASSES-FIN.
+           EXIT.
+
+      ***************************************************
+      * CLASSEMENT DE LA CLASSE PAR MOYENNE DECROISSANTE
+      ***************************************************
+       CLASSEMENT-ELEVES-DEBUT.
+
+           INITIALIZE WS-TAB-CLASSEMENT.
+
+      ****** LE CLASSEMENT EST ETABLI SEPAREMENT POUR CHAQUE CLASSE,
+      ****** PAS EN MELANGEANT LES ELEVES DE TOUTES LES CLASSES
+           PERFORM VARYING WS-INDICE9 FROM 1 BY 1
+                   UNTIL WS-INDICE9 > WS-NB-CLASSES
+               MOVE ZEROES TO WS-RANG
+               MOVE "N" TO WS-CLASSEMENT-TERMINE
+
+               PERFORM UNTIL WS-CLASSEMENT-TERMINE-OUI
+                   MOVE ZEROES TO WS-MEILLEUR-INDICE
+                   MOVE ZEROES TO WS-MEILLEUR-MOYENNE
+
+                   PERFORM VARYING WS-INDICE FROM 1 BY 1
+                           UNTIL WS-INDICE > WS-MAX-ELEVE
+                       IF WS-CLASSEMENT-FAIT (WS-INDICE) NOT = "O"
+                       AND WS-TAB-PRENOM (WS-INDICE) NOT = SPACES
+                       AND WS-TAB-CLASSE (WS-INDICE) =
+                           WS-CLASSE-CODE (WS-INDICE9)
+                       AND WS-TAB-MOYENNE (WS-INDICE) >=
+                           WS-MEILLEUR-MOYENNE
+                           MOVE WS-INDICE TO WS-MEILLEUR-INDICE
+                           MOVE WS-TAB-MOYENNE (WS-INDICE)
+                                TO WS-MEILLEUR-MOYENNE
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-MEILLEUR-INDICE = ZEROES
+                       MOVE "O" TO WS-CLASSEMENT-TERMINE
+                   ELSE
+                       ADD 1 TO WS-RANG
+                       MOVE "O" TO
+                           WS-CLASSEMENT-FAIT (WS-MEILLEUR-INDICE)
+                       PERFORM ECRITURE-CLASSEMENT-DEBUT
+                          THRU ECRITURE-CLASSEMENT-FIN
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       CLASSEMENT-ELEVES-FIN.
+           EXIT.
+
+      ***************************************************
+      * ECRITURE D'UNE LIGNE DE CLASSEMENT
+      ***************************************************
+       ECRITURE-CLASSEMENT-DEBUT.
+
+           MOVE WS-RANG TO WS-EDIT-RANG.
+           MOVE WS-TAB-MOYENNE (WS-MEILLEUR-INDICE) TO WS-EDIT-MOYENNE.
+           MOVE SPACES TO REC-CLASSEMENT.
+           STRING "CLASSE " WS-TAB-CLASSE (WS-MEILLEUR-INDICE)
+                  " - RANG " WS-EDIT-RANG " - "
+                  WS-TAB-PRENOM (WS-MEILLEUR-INDICE) " "
+                  WS-TAB-NOM (WS-MEILLEUR-INDICE) " : "
+                  WS-EDIT-MOYENNE
+                  DELIMITED BY SIZE INTO REC-CLASSEMENT.
+           WRITE REC-CLASSEMENT.
+
+       ECRITURE-CLASSEMENT-FIN.
+           EXIT.
+
            
\ No newline at end of file
