@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  DESCRIPTION DU FICHIER JOURNAL (JOURNAL.txt)
+      ******************************************************************
+       FD  FILE01
+           RECORDING MODE IS F.
+       01  REC01.
+           05  REC01-CLE       PIC 9(04).
+           05  FILLER          PIC X(02).
+           05  REC01-VALEUR1   PIC 9(04).
+           05  FILLER          PIC X(02).
+           05  REC01-VALEUR2   PIC 9(04).
+           05  FILLER          PIC X(02).
+           05  REC01-SOMME     PIC 9(04).
+           05  FILLER          PIC X(02).
+           05  REC01-DATE      PIC 9(08).
+           05  FILLER          PIC X(02).
