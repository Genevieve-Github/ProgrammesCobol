@@ -0,0 +1,28 @@
+      ******************************************************************
+      *  DESCRIPTION DU FICHIER DE SORTIE FACTURATION (FICHIERSOR.txt)
+      ******************************************************************
+       FD  FCLISOR.
+       01  RCLISOR.
+           05  RCLISOR-ID           PIC X(08).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-NOM          PIC X(20).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-PRENOM       PIC X(20).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-POSTE        PIC X(20).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-MONTANT      PIC 9(07)V99.
+           05  FILLER               PIC X(01).
+           05  RCLISOR-ID-DEPT      PIC X(03).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-DEPT         PIC X(23).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-DEPT-NOM     PIC X(27).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-CODEASSUR    PIC 9(08).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-NOMASSUR     PIC X(30).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-SITUATION    PIC X(08).
+           05  FILLER               PIC X(01).
+           05  RCLISOR-SOCIETE      PIC X(05).
