@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  DESCRIPTION DU FICHIER ASSURANCES (ASSURANCES.txt)
+      *  MEME ORGANISATION/GABARIT QUE LE REC01 LU PAR BOUCLE/EXISTE :
+      *  SEQUENTIEL, RECORDING MODE F, 139 OCTETS SANS DELIMITEUR.
+      ******************************************************************
+       FD  FASSUR
+           RECORDING MODE IS F.
+       01  RASSUR.
+           05  RASSUR-NUMACTX.
+               10  RASSUR-NUMACT    PIC 9(08).
+           05  RASSUR-IDENT         PIC X(14).
+           05  RASSUR-LIBELLE       PIC X(101).
+           05  RASSUR-DATEDEBUTX.
+               10  RASSUR-DATEDEBUT PIC 9(08).
+           05  RASSUR-DATEFINX.
+               10  RASSUR-DATEFIN   PIC 9(08).
