@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  DESCRIPTION DU FICHIER DEPARTEMENTS (FR-LISTE-DEPT.txt)
+      ******************************************************************
+       FD  FDEPT.
+       01  RDEPT.
+           05  RDEPT-ID             PIC X(03).
+           05  FILLER               PIC X(01).
+           05  RDEPT-DEPT           PIC X(23).
+           05  FILLER               PIC X(01).
+           05  RDEPT-REGION         PIC X(27).
