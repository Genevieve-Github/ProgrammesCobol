@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  DESCRIPTION DU FICHIER CLIENT (FICHIERCLIENT.txt)
+      ******************************************************************
+       FD  FCLIENT.
+       01  RCLIENT.
+           05  RCLIENT-ID           PIC X(08).
+           05  FILLER               PIC X(01).
+           05  RCLIENT-NOM          PIC X(20).
+           05  FILLER               PIC X(01).
+           05  RCLIENT-PRENOM       PIC X(20).
+           05  FILLER               PIC X(01).
+           05  RCLIENT-POSTE        PIC X(20).
+           05  FILLER               PIC X(01).
+           05  RCLIENT-MONTANT      PIC X(12).
+           05  FILLER               PIC X(01).
+           05  RCLIENT-DEPT         PIC X(03).
+           05  FILLER               PIC X(01).
+           05  RCLIENT-ASSUR        PIC 9(08).
+           05  FILLER               PIC X(01).
+           05  RCLIENT-SOCIETE      PIC X(05).
